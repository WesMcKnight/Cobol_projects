@@ -1,18 +1,407 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. "OBTAININPUT".
-       AUTHOR. WES MCKNIGHT.
-       ENTER
-      *THIS IS A COMMENT IN COBOL
-       ENVIRONMENT DIVISION. 
-
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 NAME PIC A(20).
-
-       PROCEDURE DIVISION.
-           0100-START-HERE
-              DISPLAY "Please enter your name: ".
-              ACCEPT NAME.
-              DISPLAY "It is nice to meet you, ", NAME.
-       STOP RUN.
-       END PROGRAM OBTAININPUT.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. "OBTAININPUT".
+000300 AUTHOR. WES MCKNIGHT.
+000400 INSTALLATION. FRONT DESK VISITOR REGISTRATION.
+000500 DATE-WRITTEN. 01/05/2019.
+000600 DATE-COMPILED.
+000700*THIS IS A COMMENT IN COBOL
+000800*================================================================
+000900* MODIFICATION HISTORY
+001000*
+001100* 2019-01-05  WM   Original - ACCEPT/DISPLAY only, nothing kept.
+001200* 2026-08-09  WM   Added VISITOR-MASTER indexed file and write
+001300*                  the captured entry from 0100-START-HERE
+001400*                  instead of just DISPLAYing it.
+001500* 2026-08-09  WM   Reject blank/all-spaces/all-numeric NAME
+001600*                  entries and re-prompt until usable input
+001700*                  is keyed.
+001800* 2026-08-09  WM   Expanded intake to the full VISITOR-INTAKE
+001900*                  layout (badge/company, host employee, visit
+002000*                  purpose code) and check the new entry against
+002100*                  VISITOR-MASTER for a possible duplicate visit
+002200*                  before writing.
+002300* 2026-08-09  WM   Added AUDIT-LOG entry on every run for
+002400*                  compliance traceability.
+002500*================================================================
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT VISITOR-MASTER ASSIGN TO "VISITMST"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS VIS-VISITOR-ID
+003300         ALTERNATE RECORD KEY IS VIS-NAME WITH DUPLICATES
+003400         FILE STATUS IS WS-VM-STATUS.
+003500 
+003600     SELECT DUP-REVIEW-FILE ASSIGN TO "DUPLIST"
+003700         ORGANIZATION IS SEQUENTIAL
+003800         ACCESS MODE IS SEQUENTIAL
+003900         FILE STATUS IS WS-DUP-STATUS.
+004000 
+004100     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+004200         ORGANIZATION IS SEQUENTIAL
+004300         ACCESS MODE IS SEQUENTIAL
+004400         FILE STATUS IS WS-AUD-STATUS.
+004500
+004600     SELECT VISITOR-CTRL-FILE ASSIGN TO "VISITCTR"
+004700         ORGANIZATION IS SEQUENTIAL
+004800         ACCESS MODE IS SEQUENTIAL
+004900         FILE STATUS IS WS-CTL-STATUS.
+005000
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  VISITOR-MASTER.
+005400     COPY VISITREC.
+005500
+005600 FD  DUP-REVIEW-FILE.
+005700     COPY DUPEREC.
+005800
+005900 FD  AUDIT-LOG.
+006000     COPY AUDITREC.
+006100
+006200 FD  VISITOR-CTRL-FILE.
+006300     COPY CTRLREC.
+006400 
+006500 WORKING-STORAGE SECTION.
+006600*----------------------------------------------------------------
+006700* FILE STATUS AREAS
+006800*----------------------------------------------------------------
+006900 01  WS-VM-STATUS                PIC X(02).
+007000     88  WS-VM-OK                    VALUE "00".
+007100     88  WS-VM-NOT-FOUND              VALUE "23".
+007200     88  WS-VM-FILE-NOT-FOUND         VALUE "35".
+007300 
+007400 01  WS-DUP-STATUS               PIC X(02).
+007500     88  WS-DUP-OK                   VALUE "00".
+007600     88  WS-DUP-FILE-NOT-FOUND       VALUE "35".
+007700 
+007800 01  WS-AUD-STATUS               PIC X(02).
+007900     88  WS-AUD-OK                   VALUE "00".
+008000     88  WS-AUD-FILE-NOT-FOUND       VALUE "35".
+008100
+008200 01  WS-CTL-STATUS               PIC X(02).
+008300     88  WS-CTL-OK                   VALUE "00".
+008400     88  WS-CTL-FILE-NOT-FOUND       VALUE "35".
+008500
+008600*----------------------------------------------------------------
+008700* INTAKE WORK RECORD
+008800*----------------------------------------------------------------
+008900 COPY VISITINT.
+009000 
+009100*----------------------------------------------------------------
+009200* MISCELLANEOUS COUNTERS AND SWITCHES
+009300*----------------------------------------------------------------
+009400 01  WS-VISITOR-SEQ              PIC 9(05) COMP.
+009500 01  WS-VISITOR-SEQ-ED           PIC 9(05).
+009600 01  WS-RUN-DATE                 PIC 9(08).
+009700 01  WS-RUN-TIME                 PIC 9(08).
+009800 
+009900 01  WS-DUP-SWITCH               PIC X(01).
+010000     88  WS-DUP-FOUND                VALUE "Y".
+010100     88  WS-DUP-NOT-FOUND             VALUE "N".
+010200
+010300 01  WS-NAME-LEN                 PIC 9(02) COMP VALUE ZERO.
+010400 01  WS-NAME-NUM-SWITCH          PIC X(01) VALUE "N".
+010500     88  WS-NAME-ALL-NUMERIC         VALUE "Y".
+010600     88  WS-NAME-NOT-ALL-NUMERIC     VALUE "N".
+010700
+010800*----------------------------------------------------------------
+010900* AUDIT TRAIL WORK AREAS
+011000*----------------------------------------------------------------
+011100 01  WS-TERMINAL-ID              PIC X(08).
+011200 01  WS-OPERATOR-ID              PIC X(08).
+011300 
+011400 PROCEDURE DIVISION.
+011500*================================================================
+011600* 0000-MAINLINE
+011700*================================================================
+011800 0000-MAINLINE.
+011900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+012000     PERFORM 0100-START-HERE THRU 0100-EXIT
+012100     PERFORM 8000-WRITE-AUDIT-ENTRY THRU 8000-EXIT
+012200     PERFORM 9000-TERMINATE THRU 9000-EXIT
+012300     STOP RUN.
+012400 
+012500*================================================================
+012600* 1000-INITIALIZE - open the files, defaulting VISITOR-MASTER
+012700* and AUDIT-LOG to a fresh empty file the very first time either
+012800* one is used.
+012900*================================================================
+013000 1000-INITIALIZE.
+013100     MOVE ZERO TO WS-VISITOR-SEQ
+013200     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+013300     ACCEPT WS-RUN-TIME FROM TIME
+013400
+013500     OPEN I-O VISITOR-MASTER
+013600     IF WS-VM-FILE-NOT-FOUND
+013700        OPEN OUTPUT VISITOR-MASTER
+013800        CLOSE VISITOR-MASTER
+013900        OPEN I-O VISITOR-MASTER
+014000     END-IF
+014100
+014200     OPEN EXTEND AUDIT-LOG
+014300     IF WS-AUD-FILE-NOT-FOUND
+014400        OPEN OUTPUT AUDIT-LOG
+014500        CLOSE AUDIT-LOG
+014600        OPEN EXTEND AUDIT-LOG
+014700     END-IF
+014800
+014900     OPEN EXTEND DUP-REVIEW-FILE
+015000     IF WS-DUP-FILE-NOT-FOUND
+015100        OPEN OUTPUT DUP-REVIEW-FILE
+015200        CLOSE DUP-REVIEW-FILE
+015300        OPEN EXTEND DUP-REVIEW-FILE
+015400     END-IF
+015500
+015600     PERFORM 1050-READ-VISITOR-CTRL THRU 1050-EXIT
+015700 1000-EXIT.
+015800     EXIT.
+015900
+016000*================================================================
+016100* 1050-READ-VISITOR-CTRL - seeds WS-VISITOR-SEQ from the shared
+016200* VISITOR-CTRL-FILE control record so the VIS-VISITOR-ID sequence
+016300* keeps climbing across runs instead of restarting at zero every
+016400* time this program is started.  A control record left over from
+016500* an earlier calendar day is ignored, since a new day starts a
+016600* fresh sequence.
+016700*================================================================
+016800 1050-READ-VISITOR-CTRL.
+016900     OPEN INPUT VISITOR-CTRL-FILE
+017000     IF WS-CTL-FILE-NOT-FOUND
+017100        MOVE ZERO TO WS-VISITOR-SEQ
+017200     ELSE
+017300        READ VISITOR-CTRL-FILE
+017400           AT END
+017500              MOVE ZERO TO WS-VISITOR-SEQ
+017600           NOT AT END
+017700              IF VCTL-LAST-DATE = WS-RUN-DATE
+017800                 MOVE VCTL-LAST-SEQ TO WS-VISITOR-SEQ
+017900              ELSE
+018000                 MOVE ZERO TO WS-VISITOR-SEQ
+018100              END-IF
+018200        END-READ
+018300        CLOSE VISITOR-CTRL-FILE
+018400     END-IF
+018500 1050-EXIT.
+018600     EXIT.
+018700 
+018800*================================================================
+018900* 0100-START-HERE - front-desk intake dialog for one visitor.
+019000* Re-prompts until a usable NAME is keyed, collects the rest of
+019100* the intake layout, checks for a possible duplicate visit,
+019200* then builds and writes the VISITOR-MASTER record.
+019300*================================================================
+019400 0100-START-HERE.
+019500     MOVE SPACES TO VISITOR-INTAKE
+019600     PERFORM 0110-PROMPT-NAME THRU 0110-EXIT
+019700         UNTIL NOT VI-NAME-BLANK AND WS-NAME-NOT-ALL-NUMERIC
+019800     PERFORM 0120-PROMPT-INTAKE-DETAILS THRU 0120-EXIT
+019900     PERFORM 0130-CHECK-DUPLICATE THRU 0130-EXIT
+020000     PERFORM 0140-BUILD-VISITOR-REC THRU 0140-EXIT
+020100     PERFORM 0150-WRITE-VISITOR-REC THRU 0150-EXIT
+020200     DISPLAY "It is nice to meet you, " VI-NAME
+020300 0100-EXIT.
+020400     EXIT.
+020500 
+020600*================================================================
+020700* 0110-PROMPT-NAME - reject blank, all-spaces or all-numeric
+020800* input; nothing gets written to VISITOR-MASTER until this
+020900* comes back valid.
+021000*================================================================
+021100 0110-PROMPT-NAME.
+021200     DISPLAY "Please enter your name: "
+021300     ACCEPT VI-NAME
+021400     PERFORM 0111-CHECK-NAME-NUMERIC THRU 0111-EXIT
+021500     IF VI-NAME-BLANK OR WS-NAME-ALL-NUMERIC
+021600        DISPLAY "Name cannot be blank or numeric-only.  "
+021700           "Please try again."
+021800     END-IF
+021900 0110-EXIT.
+022000     EXIT.
+022100
+022200*================================================================
+022300* 0111-CHECK-NAME-NUMERIC - VI-NAME is an alphanumeric field that
+022400* ACCEPT space-pads on the right, so a whole-field NUMERIC test
+022500* only rejects a full 20-digit entry.  Trim trailing spaces down
+022600* to the significant portion first, then test that portion, so a
+022700* short digits-only entry (e.g. someone keying their badge number
+022800* by mistake) is caught too.
+022900*================================================================
+023000 0111-CHECK-NAME-NUMERIC.
+023100     MOVE 20 TO WS-NAME-LEN
+023200     SET WS-NAME-NOT-ALL-NUMERIC TO TRUE
+023300     PERFORM 0112-SCAN-NAME-LENGTH THRU 0112-EXIT
+023400         VARYING WS-NAME-LEN FROM 20 BY -1
+023500         UNTIL WS-NAME-LEN = 0
+023600            OR VI-NAME(WS-NAME-LEN:1) NOT = SPACE
+023700     IF WS-NAME-LEN > 0
+023800        IF VI-NAME(1:WS-NAME-LEN) NUMERIC
+023900           SET WS-NAME-ALL-NUMERIC TO TRUE
+024000        END-IF
+024100     END-IF
+024200 0111-EXIT.
+024300     EXIT.
+024400
+024500 0112-SCAN-NAME-LENGTH.
+024600     CONTINUE.
+024700 0112-EXIT.
+024800     EXIT.
+024900
+025000*================================================================
+025100* 0120-PROMPT-INTAKE-DETAILS - badge/company, host employee and
+025200* visit purpose code, captured right after the visitor's name.
+025300*================================================================
+025400 0120-PROMPT-INTAKE-DETAILS.
+025500     DISPLAY "Badge / Company: "
+025600     ACCEPT VI-BADGE-COMPANY
+025700 
+025800     DISPLAY "Host employee name: "
+025900     ACCEPT VI-HOST-EMPLOYEE
+026000 
+026100     PERFORM 0121-PROMPT-PURPOSE-CODE THRU 0121-EXIT
+026200         UNTIL VI-PURPOSE-VALID
+026300 0120-EXIT.
+026400     EXIT.
+026500 
+026600 0121-PROMPT-PURPOSE-CODE.
+026700     DISPLAY "Visit purpose (MEET/DELV/INTV/VEND/OTHR): "
+026800     ACCEPT VI-PURPOSE-CODE
+026900     IF NOT VI-PURPOSE-VALID
+027000        DISPLAY "Purpose code not recognized.  Please try "
+027100           "again."
+027200     END-IF
+027300 0121-EXIT.
+027400     EXIT.
+027500 
+027600*================================================================
+027700* 0130-CHECK-DUPLICATE - looks the incoming name up on the
+027800* VIS-NAME alternate key.  A match does not stop the entry from
+027900* being written; it is flagged to the review list instead.
+028000*================================================================
+028100 0130-CHECK-DUPLICATE.
+028200     MOVE "N" TO WS-DUP-SWITCH
+028300     MOVE VI-NAME TO VIS-NAME
+028400     START VISITOR-MASTER KEY IS EQUAL TO VIS-NAME
+028500         INVALID KEY
+028600            SET WS-DUP-NOT-FOUND TO TRUE
+028700         NOT INVALID KEY
+028800            READ VISITOR-MASTER NEXT RECORD
+028900               AT END
+029000                  SET WS-DUP-NOT-FOUND TO TRUE
+029100               NOT AT END
+029200                  IF VIS-NAME = VI-NAME
+029300                     SET WS-DUP-FOUND TO TRUE
+029400                  ELSE
+029500                     SET WS-DUP-NOT-FOUND TO TRUE
+029600                  END-IF
+029700            END-READ
+029800     END-START
+029900 
+030000     IF WS-DUP-FOUND
+030100        DISPLAY "*** Possible duplicate visitor - " VI-NAME
+030200           " already on file.  Flagging for review. ***"
+030300        PERFORM 0135-WRITE-DUP-REVIEW THRU 0135-EXIT
+030400     END-IF
+030500 0130-EXIT.
+030600     EXIT.
+030700 
+030800 0135-WRITE-DUP-REVIEW.
+030900     MOVE VI-NAME             TO DUP-NAME
+031000     MOVE ZERO                TO DUP-NEW-TRANS-KEY
+031100     MOVE VIS-VISITOR-ID      TO DUP-EXIST-VISITOR-ID
+031200     MOVE VIS-ENTRY-DATE      TO DUP-EXIST-ENTRY-DATE
+031300     MOVE WS-RUN-DATE         TO DUP-FLAG-DATE
+031400     MOVE WS-RUN-TIME         TO DUP-FLAG-TIME
+031500     WRITE DUP-REVIEW-REC
+031600 0135-EXIT.
+031700     EXIT.
+031800 
+031900*================================================================
+032000* 0140-BUILD-VISITOR-REC - generates the visitor ID and moves
+032100* the intake fields into the master record layout.
+032200*================================================================
+032300 0140-BUILD-VISITOR-REC.
+032400     ADD 1 TO WS-VISITOR-SEQ
+032500     MOVE WS-VISITOR-SEQ TO WS-VISITOR-SEQ-ED
+032600     PERFORM 0145-WRITE-VISITOR-CTRL THRU 0145-EXIT
+032700     MOVE SPACES TO VISITOR-REC
+032800     STRING WS-RUN-DATE         DELIMITED BY SIZE
+032900            WS-VISITOR-SEQ-ED   DELIMITED BY SIZE
+033000            INTO VIS-VISITOR-ID
+033100     MOVE VI-NAME             TO VIS-NAME
+033200     MOVE WS-RUN-DATE         TO VIS-ENTRY-DATE
+033300     MOVE WS-RUN-TIME         TO VIS-ENTRY-TIME
+033400     MOVE VI-BADGE-COMPANY    TO VIS-BADGE-COMPANY
+033500     MOVE VI-HOST-EMPLOYEE    TO VIS-HOST-EMPLOYEE
+033600     MOVE VI-PURPOSE-CODE     TO VIS-PURPOSE-CODE
+033700     SET VIS-STATUS-OPEN      TO TRUE
+033800     IF WS-DUP-FOUND
+033900        SET VIS-IS-DUPLICATE  TO TRUE
+034000     ELSE
+034100        SET VIS-NOT-DUPLICATE TO TRUE
+034200     END-IF
+034300 0140-EXIT.
+034400     EXIT.
+034500
+034600*================================================================
+034700* 0145-WRITE-VISITOR-CTRL - rewrites the single-record
+034800* VISITOR-CTRL-FILE with the sequence number just handed out, so
+034900* the next run (or the next program sharing this control file)
+035000* picks up where this one left off.
+035100*================================================================
+035200 0145-WRITE-VISITOR-CTRL.
+035300     MOVE WS-RUN-DATE     TO VCTL-LAST-DATE
+035400     MOVE WS-VISITOR-SEQ  TO VCTL-LAST-SEQ
+035500     OPEN OUTPUT VISITOR-CTRL-FILE
+035600     WRITE VISITOR-CTRL-REC
+035700     CLOSE VISITOR-CTRL-FILE
+035800 0145-EXIT.
+035900     EXIT.
+036000*================================================================
+036100* 0150-WRITE-VISITOR-REC
+036200*================================================================
+036300 0150-WRITE-VISITOR-REC.
+036400     WRITE VISITOR-REC
+036500     IF NOT WS-VM-OK
+036600        DISPLAY "*** ERROR " WS-VM-STATUS
+036700           " WRITING VISITOR-MASTER FOR " VIS-NAME " ***"
+036800     END-IF
+036900 0150-EXIT.
+037000     EXIT.
+037100 
+037200*================================================================
+037300* 8000-WRITE-AUDIT-ENTRY - one entry per run: when, on what
+037400* terminal/job, under which operator ID, and who was captured.
+037500*================================================================
+037600 8000-WRITE-AUDIT-ENTRY.
+037700     ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT "TERMID"
+037800     IF WS-TERMINAL-ID = SPACES
+037900        MOVE "LOCAL" TO WS-TERMINAL-ID
+038000     END-IF
+038100 
+038200     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+038300     IF WS-OPERATOR-ID = SPACES
+038400        MOVE "UNKNOWN" TO WS-OPERATOR-ID
+038500     END-IF
+038600 
+038700     MOVE WS-RUN-DATE         TO AUD-RUN-DATE
+038800     MOVE WS-RUN-TIME         TO AUD-RUN-TIME
+038900     MOVE "OBTAININ"          TO AUD-PROGRAM-ID
+039000     MOVE WS-TERMINAL-ID      TO AUD-TERMINAL-ID
+039100     MOVE WS-OPERATOR-ID      TO AUD-OPERATOR-ID
+039200     MOVE VI-NAME             TO AUD-NAME-CAPTURED
+039300     WRITE AUDIT-LOG-REC
+039400 8000-EXIT.
+039500     EXIT.
+039600 
+039700*================================================================
+039800* 9000-TERMINATE
+039900*================================================================
+040000 9000-TERMINATE.
+040100     CLOSE VISITOR-MASTER
+040200     CLOSE AUDIT-LOG
+040300     CLOSE DUP-REVIEW-FILE
+040400 9000-EXIT.
+040500     EXIT.
+040600 
+040700 END PROGRAM OBTAININPUT.
