@@ -0,0 +1,577 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. "NAMELOAD".
+000300 AUTHOR. WES MCKNIGHT.
+000400 INSTALLATION. FRONT DESK VISITOR REGISTRATION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* NAMELOAD - overnight batch sibling of OBTAININPUT.  Reads
+000900* pre-keyed sign-in sheet entries from NAME-TRANS-FILE and runs
+001000* each one through the same validate/duplicate-check/write logic
+001100* as 0100-START-HERE, instead of waiting on an ACCEPT at a
+001200* terminal.
+001300*
+001400* Every NL-CHECKPOINT-INTERVAL records a checkpoint record is
+001500* written with the last transaction key processed, so a job that
+001600* dies partway through can be restarted and will skip forward
+001700* over everything already loaded instead of reprocessing
+001800* NAME-TRANS-FILE from the top.
+001900*
+002000* Every VISITOR-MASTER write and NAME-TRANS-FILE read is checked
+002100* against FILE STATUS; bad records are routed to
+002200* TRANS-REJECT-FILE with a reason code instead of abending or
+002300* being silently dropped.  An end-of-job summary reports records
+002400* read, written, rejected and duplicate-flagged.
+002500*
+002600* MODIFICATION HISTORY
+002700*
+002800* 2026-08-09  WM   Original - batch load with checkpoint/restart,
+002900*                  duplicate check and FILE STATUS handling.
+003000*================================================================
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT NAME-TRANS-FILE ASSIGN TO "NAMETRAN"
+003500         ORGANIZATION IS SEQUENTIAL
+003600         ACCESS MODE IS SEQUENTIAL
+003700         FILE STATUS IS WS-TR-STATUS.
+003800 
+003900     SELECT VISITOR-MASTER ASSIGN TO "VISITMST"
+004000         ORGANIZATION IS INDEXED
+004100         ACCESS MODE IS DYNAMIC
+004200         RECORD KEY IS VIS-VISITOR-ID
+004300         ALTERNATE RECORD KEY IS VIS-NAME WITH DUPLICATES
+004400         FILE STATUS IS WS-VM-STATUS.
+004500 
+004600     SELECT CHECKPOINT-FILE ASSIGN TO "NLCKPT"
+004700         ORGANIZATION IS SEQUENTIAL
+004800         ACCESS MODE IS SEQUENTIAL
+004900         FILE STATUS IS WS-CKP-STATUS.
+005000 
+005100     SELECT DUP-REVIEW-FILE ASSIGN TO "DUPLIST"
+005200         ORGANIZATION IS SEQUENTIAL
+005300         ACCESS MODE IS SEQUENTIAL
+005400         FILE STATUS IS WS-DUP-STATUS.
+005500 
+005600     SELECT TRANS-REJECT-FILE ASSIGN TO "NLREJECT"
+005700         ORGANIZATION IS SEQUENTIAL
+005800         ACCESS MODE IS SEQUENTIAL
+005900         FILE STATUS IS WS-REJ-STATUS.
+006000
+006100     SELECT VISITOR-CTRL-FILE ASSIGN TO "VISITCTR"
+006200         ORGANIZATION IS SEQUENTIAL
+006300         ACCESS MODE IS SEQUENTIAL
+006400         FILE STATUS IS WS-CTL-STATUS.
+006500
+006600 DATA DIVISION.
+006700 FILE SECTION.
+006800 FD  NAME-TRANS-FILE.
+006900     COPY TRANSREC.
+007000 
+007100 FD  VISITOR-MASTER.
+007200     COPY VISITREC.
+007300 
+007400 FD  CHECKPOINT-FILE.
+007500     COPY CHKPTREC.
+007600 
+007700 FD  DUP-REVIEW-FILE.
+007800     COPY DUPEREC.
+007900 
+008000 FD  TRANS-REJECT-FILE.
+008100     COPY REJCTREC.
+008200
+008300 FD  VISITOR-CTRL-FILE.
+008400     COPY CTRLREC.
+008500
+008600 WORKING-STORAGE SECTION.
+008700*----------------------------------------------------------------
+008800* FILE STATUS AREAS
+008900*----------------------------------------------------------------
+009000 01  WS-TR-STATUS                PIC X(02).
+009100     88  WS-TR-OK                    VALUE "00".
+009200     88  WS-TR-AT-END                VALUE "10".
+009300     88  WS-TR-FILE-NOT-FOUND        VALUE "35".
+009400 
+009500 01  WS-VM-STATUS                PIC X(02).
+009600     88  WS-VM-OK                    VALUE "00".
+009700     88  WS-VM-FILE-NOT-FOUND        VALUE "35".
+009800 
+009900 01  WS-CKP-STATUS               PIC X(02).
+010000     88  WS-CKP-OK                   VALUE "00".
+010100     88  WS-CKP-FILE-NOT-FOUND       VALUE "35".
+010200 
+010300 01  WS-DUP-STATUS               PIC X(02).
+010400     88  WS-DUP-OK                   VALUE "00".
+010500     88  WS-DUP-FILE-NOT-FOUND       VALUE "35".
+010600 
+010700 01  WS-REJ-STATUS               PIC X(02).
+010800     88  WS-REJ-OK                   VALUE "00".
+010900
+011000 01  WS-CTL-STATUS               PIC X(02).
+011100     88  WS-CTL-OK                   VALUE "00".
+011200     88  WS-CTL-FILE-NOT-FOUND       VALUE "35".
+011300
+011400*----------------------------------------------------------------
+011500* INTAKE WORK RECORD (shared layout with OBTAININPUT)
+011600*----------------------------------------------------------------
+011700 COPY VISITINT.
+011800 
+011900*----------------------------------------------------------------
+012000* SWITCHES
+012100*----------------------------------------------------------------
+012200 01  WS-EOF-SWITCH               PIC X(01).
+012300     88  WS-END-OF-TRANS             VALUE "Y".
+012400     88  WS-NOT-END-OF-TRANS         VALUE "N".
+012500 
+012600 01  WS-DUP-SWITCH               PIC X(01).
+012700     88  WS-DUP-FOUND                VALUE "Y".
+012800     88  WS-DUP-NOT-FOUND            VALUE "N".
+012900 
+013000 01  WS-VALID-SWITCH             PIC X(01).
+013100     88  WS-TRANS-IS-VALID           VALUE "Y".
+013200     88  WS-TRANS-NOT-VALID          VALUE "N".
+013300
+013400 01  WS-NAME-LEN                 PIC 9(02) COMP VALUE ZERO.
+013500 01  WS-NAME-NUM-SWITCH          PIC X(01) VALUE "N".
+013600     88  WS-NAME-ALL-NUMERIC         VALUE "Y".
+013700     88  WS-NAME-NOT-ALL-NUMERIC     VALUE "N".
+013800
+013900*----------------------------------------------------------------
+014000* CHECKPOINT / RESTART CONTROLS
+014100*----------------------------------------------------------------
+014200 01  NL-CHECKPOINT-INTERVAL      PIC 9(04) VALUE 50.
+014300 01  WS-RESTART-KEY              PIC 9(06) VALUE ZERO.
+014400 01  WS-SINCE-CHECKPOINT-CTR     PIC 9(04) COMP VALUE ZERO.
+014500 
+014600*----------------------------------------------------------------
+014700* COUNTERS AND ID GENERATION
+014800*----------------------------------------------------------------
+014900 01  WS-VISITOR-SEQ              PIC 9(05) COMP VALUE ZERO.
+015000 01  WS-VISITOR-SEQ-ED           PIC 9(05).
+015100 01  WS-RUN-DATE                 PIC 9(08).
+015200 01  WS-RUN-TIME                 PIC 9(08).
+015300 
+015400 01  WS-READ-CTR                 PIC 9(07) COMP VALUE ZERO.
+015500 01  WS-WRITTEN-CTR              PIC 9(07) COMP VALUE ZERO.
+015600 01  WS-REJECTED-CTR             PIC 9(07) COMP VALUE ZERO.
+015700 01  WS-DUP-CTR                  PIC 9(07) COMP VALUE ZERO.
+015800 
+015900 01  WS-SUMMARY-CTR-ED           PIC ZZZ,ZZ9.
+016000 
+016100 PROCEDURE DIVISION.
+016200*================================================================
+016300* 0000-MAINLINE
+016400*================================================================
+016500 0000-MAINLINE.
+016600     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+016700     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+016800         UNTIL WS-END-OF-TRANS
+016900     PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+017000     PERFORM 2450-WRITE-VISITOR-CTRL THRU 2450-EXIT
+017100     PERFORM 5000-PRINT-SUMMARY THRU 5000-EXIT
+017200     PERFORM 9000-TERMINATE THRU 9000-EXIT
+017300     STOP RUN.
+017400 
+017500*================================================================
+017600* 1000-INITIALIZE - opens the files, reads a prior checkpoint if
+017700* one exists, and skips NAME-TRANS-FILE forward past everything
+017800* already loaded on a restarted run.
+017900*================================================================
+018000 1000-INITIALIZE.
+018100     SET WS-NOT-END-OF-TRANS TO TRUE
+018200     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+018300     ACCEPT WS-RUN-TIME FROM TIME
+018400 
+018500     PERFORM 1100-READ-PRIOR-CHECKPOINT THRU 1100-EXIT
+018600 
+018700     OPEN INPUT NAME-TRANS-FILE
+018800 
+018900     OPEN I-O VISITOR-MASTER
+019000     IF WS-VM-FILE-NOT-FOUND
+019100        OPEN OUTPUT VISITOR-MASTER
+019200        CLOSE VISITOR-MASTER
+019300        OPEN I-O VISITOR-MASTER
+019400     END-IF
+019500 
+019600     OPEN EXTEND DUP-REVIEW-FILE
+019700     IF WS-DUP-FILE-NOT-FOUND
+019800        OPEN OUTPUT DUP-REVIEW-FILE
+019900        CLOSE DUP-REVIEW-FILE
+020000        OPEN EXTEND DUP-REVIEW-FILE
+020100     END-IF
+020200 
+020300     OPEN OUTPUT TRANS-REJECT-FILE
+020400 
+020500     PERFORM 2100-READ-TRANS THRU 2100-EXIT
+020600     PERFORM 1200-SKIP-CHECKPOINTED THRU 1200-EXIT
+020700     PERFORM 1050-READ-VISITOR-CTRL THRU 1050-EXIT
+020800 1000-EXIT.
+020900     EXIT.
+021000
+021100*================================================================
+021200* 1050-READ-VISITOR-CTRL - seeds WS-VISITOR-SEQ from the shared
+021300* VISITOR-CTRL-FILE control record so the VIS-VISITOR-ID sequence
+021400* keeps climbing across runs (including a checkpoint/restart)
+021500* instead of restarting at zero every time this program starts.
+021600* A control record left over from an earlier calendar day is
+021700* ignored, since a new day starts a fresh sequence.
+021800*================================================================
+021900 1050-READ-VISITOR-CTRL.
+022000     OPEN INPUT VISITOR-CTRL-FILE
+022100     IF WS-CTL-FILE-NOT-FOUND
+022200        MOVE ZERO TO WS-VISITOR-SEQ
+022300     ELSE
+022400        READ VISITOR-CTRL-FILE
+022500           AT END
+022600              MOVE ZERO TO WS-VISITOR-SEQ
+022700           NOT AT END
+022800              IF VCTL-LAST-DATE = WS-RUN-DATE
+022900                 MOVE VCTL-LAST-SEQ TO WS-VISITOR-SEQ
+023000              ELSE
+023100                 MOVE ZERO TO WS-VISITOR-SEQ
+023200              END-IF
+023300        END-READ
+023400        CLOSE VISITOR-CTRL-FILE
+023500     END-IF
+023600 1050-EXIT.
+023700     EXIT.
+023800 
+023900*================================================================
+024000* 1100-READ-PRIOR-CHECKPOINT
+024100*================================================================
+024200 1100-READ-PRIOR-CHECKPOINT.
+024300     MOVE ZERO TO WS-RESTART-KEY
+024400     OPEN INPUT CHECKPOINT-FILE
+024500     IF WS-CKP-FILE-NOT-FOUND
+024600        DISPLAY "NAMELOAD: NO PRIOR CHECKPOINT - "
+024700           "STARTING FROM THE TOP"
+024800     ELSE
+024900        READ CHECKPOINT-FILE
+025000            AT END
+025100               DISPLAY "NAMELOAD: EMPTY CHECKPOINT FILE - "
+025200                  "STARTING FROM THE TOP"
+025300            NOT AT END
+025400               MOVE CKP-LAST-TRANS-KEY TO WS-RESTART-KEY
+025500               DISPLAY "NAMELOAD: RESTARTING AFTER "
+025600                  "TRANSACTION KEY " CKP-LAST-TRANS-KEY
+025700        END-READ
+025800        CLOSE CHECKPOINT-FILE
+025900     END-IF
+026000 1100-EXIT.
+026100     EXIT.
+026200 
+026300*================================================================
+026400* 1200-SKIP-CHECKPOINTED - advances past every transaction whose
+026500* key was already loaded on a prior run.
+026600*================================================================
+026700 1200-SKIP-CHECKPOINTED.
+026800     PERFORM 1210-SKIP-ONE THRU 1210-EXIT
+026900         UNTIL WS-END-OF-TRANS
+027000         OR TR-TRANS-KEY > WS-RESTART-KEY
+027100 1200-EXIT.
+027200     EXIT.
+027300 
+027400 1210-SKIP-ONE.
+027500     IF WS-RESTART-KEY > ZERO
+027600        AND TR-TRANS-KEY NOT > WS-RESTART-KEY
+027700        PERFORM 2100-READ-TRANS THRU 2100-EXIT
+027800     END-IF
+027900 1210-EXIT.
+028000     EXIT.
+028100 
+028200*================================================================
+028300* 2000-PROCESS-TRANSACTIONS - one iteration per transaction
+028400* already staged in NAME-TRANS-REC by the read-ahead in
+028500* 2100-READ-TRANS.  WS-READ-CTR is counted here rather than in
+028600* 2100-READ-TRANS itself, so records skipped past a checkpoint
+028700* by 1200-SKIP-CHECKPOINTED on a restarted run - already loaded
+028800* on an earlier run - are not counted again as reads this run.
+028900*================================================================
+029000 2000-PROCESS-TRANSACTIONS.
+029100     ADD 1 TO WS-READ-CTR
+029200     PERFORM 2200-VALIDATE-TRANS THRU 2200-EXIT
+029300     IF WS-TRANS-IS-VALID
+029400        PERFORM 2300-CHECK-DUPLICATE THRU 2300-EXIT
+029500        PERFORM 2400-BUILD-VISITOR-REC THRU 2400-EXIT
+029600        PERFORM 2500-WRITE-VISITOR-REC THRU 2500-EXIT
+029700     END-IF
+029800 
+029900     ADD 1 TO WS-SINCE-CHECKPOINT-CTR
+030000     IF WS-SINCE-CHECKPOINT-CTR >= NL-CHECKPOINT-INTERVAL
+030100        PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+030200        PERFORM 2450-WRITE-VISITOR-CTRL THRU 2450-EXIT
+030300     END-IF
+030400 
+030500     PERFORM 2100-READ-TRANS THRU 2100-EXIT
+030600 2000-EXIT.
+030700     EXIT.
+030800 
+030900*================================================================
+031000* 2100-READ-TRANS
+031100*================================================================
+031200 2100-READ-TRANS.
+031300     READ NAME-TRANS-FILE
+031400         AT END
+031500            SET WS-END-OF-TRANS TO TRUE
+031600     END-READ
+031700
+031800     IF NOT WS-END-OF-TRANS
+031900        IF NOT WS-TR-OK
+032000           PERFORM 2110-REJECT-READ-ERROR THRU 2110-EXIT
+032100        END-IF
+032200     END-IF
+032300 2100-EXIT.
+032400     EXIT.
+032500 
+032600 2110-REJECT-READ-ERROR.
+032700     MOVE TR-TRANS-KEY        TO REJ-TRANS-KEY
+032800     MOVE TR-NAME             TO REJ-NAME
+032900     SET REJ-TRANS-READ-ERROR TO TRUE
+033000     MOVE WS-TR-STATUS        TO REJ-FILE-STATUS
+033100     MOVE WS-RUN-DATE         TO REJ-DATE
+033200     MOVE WS-RUN-TIME         TO REJ-TIME
+033300     WRITE TRANS-REJECT-REC
+033400     ADD 1 TO WS-REJECTED-CTR
+033500 2110-EXIT.
+033600     EXIT.
+033700 
+033800*================================================================
+033900* 2200-VALIDATE-TRANS - same blank/numeric-only and purpose-code
+034000* rules OBTAININPUT enforces interactively; a bad record here
+034100* cannot re-prompt so it is rejected instead.
+034200*================================================================
+034300 2200-VALIDATE-TRANS.
+034400     SET WS-TRANS-NOT-VALID TO TRUE
+034500     MOVE SPACES              TO VISITOR-INTAKE
+034600     MOVE TR-NAME             TO VI-NAME
+034700     MOVE TR-BADGE-COMPANY    TO VI-BADGE-COMPANY
+034800     MOVE TR-HOST-EMPLOYEE    TO VI-HOST-EMPLOYEE
+034900     MOVE TR-PURPOSE-CODE     TO VI-PURPOSE-CODE
+035000
+035100     PERFORM 2210-CHECK-NAME-NUMERIC THRU 2210-EXIT
+035200     IF VI-NAME-BLANK OR WS-NAME-ALL-NUMERIC
+035300        MOVE TR-TRANS-KEY        TO REJ-TRANS-KEY
+035400        MOVE TR-NAME             TO REJ-NAME
+035500        SET REJ-BLANK-NAME       TO TRUE
+035600        MOVE SPACES              TO REJ-FILE-STATUS
+035700        MOVE WS-RUN-DATE         TO REJ-DATE
+035800        MOVE WS-RUN-TIME         TO REJ-TIME
+035900        WRITE TRANS-REJECT-REC
+036000        ADD 1 TO WS-REJECTED-CTR
+036100     ELSE
+036200        IF NOT VI-PURPOSE-VALID
+036300           MOVE TR-TRANS-KEY        TO REJ-TRANS-KEY
+036400           MOVE TR-NAME             TO REJ-NAME
+036500           SET REJ-INVALID-PURPOSE  TO TRUE
+036600           MOVE SPACES              TO REJ-FILE-STATUS
+036700           MOVE WS-RUN-DATE         TO REJ-DATE
+036800           MOVE WS-RUN-TIME         TO REJ-TIME
+036900           WRITE TRANS-REJECT-REC
+037000           ADD 1 TO WS-REJECTED-CTR
+037100        ELSE
+037200           SET WS-TRANS-IS-VALID TO TRUE
+037300        END-IF
+037400     END-IF
+037500 2200-EXIT.
+037600     EXIT.
+037700
+037800*================================================================
+037900* 2210-CHECK-NAME-NUMERIC - VI-NAME is an alphanumeric field that
+038000* the MOVE above space-pads on the right, so a whole-field
+038100* NUMERIC test only rejects a full 20-digit entry.  Trim trailing
+038200* spaces down to the significant portion first, then test that
+038300* portion, so a short digits-only entry is caught too.
+038400*================================================================
+038500 2210-CHECK-NAME-NUMERIC.
+038600     MOVE 20 TO WS-NAME-LEN
+038700     SET WS-NAME-NOT-ALL-NUMERIC TO TRUE
+038800     PERFORM 2220-SCAN-NAME-LENGTH THRU 2220-EXIT
+038900         VARYING WS-NAME-LEN FROM 20 BY -1
+039000         UNTIL WS-NAME-LEN = 0
+039100            OR VI-NAME(WS-NAME-LEN:1) NOT = SPACE
+039200     IF WS-NAME-LEN > 0
+039300        IF VI-NAME(1:WS-NAME-LEN) NUMERIC
+039400           SET WS-NAME-ALL-NUMERIC TO TRUE
+039500        END-IF
+039600     END-IF
+039700 2210-EXIT.
+039800     EXIT.
+039900
+040000 2220-SCAN-NAME-LENGTH.
+040100     CONTINUE.
+040200 2220-EXIT.
+040300     EXIT.
+040400
+040500*================================================================
+040600* 2300-CHECK-DUPLICATE - looks the incoming name up on the
+040700* VIS-NAME alternate key; a match is flagged to the review list
+040800* rather than blocking the load.
+040900*================================================================
+041000 2300-CHECK-DUPLICATE.
+041100     MOVE VI-NAME TO VIS-NAME
+041200     START VISITOR-MASTER KEY IS EQUAL TO VIS-NAME
+041300         INVALID KEY
+041400            SET WS-DUP-NOT-FOUND TO TRUE
+041500         NOT INVALID KEY
+041600            READ VISITOR-MASTER NEXT RECORD
+041700               AT END
+041800                  SET WS-DUP-NOT-FOUND TO TRUE
+041900               NOT AT END
+042000                  IF VIS-NAME = VI-NAME
+042100                     SET WS-DUP-FOUND TO TRUE
+042200                  ELSE
+042300                     SET WS-DUP-NOT-FOUND TO TRUE
+042400                  END-IF
+042500            END-READ
+042600     END-START
+042700 
+042800     IF WS-DUP-FOUND
+042900        MOVE VI-NAME             TO DUP-NAME
+043000        MOVE TR-TRANS-KEY        TO DUP-NEW-TRANS-KEY
+043100        MOVE VIS-VISITOR-ID      TO DUP-EXIST-VISITOR-ID
+043200        MOVE VIS-ENTRY-DATE      TO DUP-EXIST-ENTRY-DATE
+043300        MOVE WS-RUN-DATE         TO DUP-FLAG-DATE
+043400        MOVE WS-RUN-TIME         TO DUP-FLAG-TIME
+043500        WRITE DUP-REVIEW-REC
+043600        ADD 1 TO WS-DUP-CTR
+043700     END-IF
+043800 2300-EXIT.
+043900     EXIT.
+044000 
+044100*================================================================
+044200* 2400-BUILD-VISITOR-REC
+044300*================================================================
+044400 2400-BUILD-VISITOR-REC.
+044500     ADD 1 TO WS-VISITOR-SEQ
+044600     MOVE WS-VISITOR-SEQ TO WS-VISITOR-SEQ-ED
+044700     MOVE SPACES TO VISITOR-REC
+044800     STRING WS-RUN-DATE         DELIMITED BY SIZE
+044900            WS-VISITOR-SEQ-ED   DELIMITED BY SIZE
+045000            INTO VIS-VISITOR-ID
+045100     MOVE VI-NAME             TO VIS-NAME
+045200     MOVE WS-RUN-DATE         TO VIS-ENTRY-DATE
+045300     MOVE WS-RUN-TIME         TO VIS-ENTRY-TIME
+045400     MOVE VI-BADGE-COMPANY    TO VIS-BADGE-COMPANY
+045500     MOVE VI-HOST-EMPLOYEE    TO VIS-HOST-EMPLOYEE
+045600     MOVE VI-PURPOSE-CODE     TO VIS-PURPOSE-CODE
+045700     SET VIS-STATUS-OPEN      TO TRUE
+045800     IF WS-DUP-FOUND
+045900        SET VIS-IS-DUPLICATE  TO TRUE
+046000     ELSE
+046100        SET VIS-NOT-DUPLICATE TO TRUE
+046200     END-IF
+046300 2400-EXIT.
+046400     EXIT.
+046500
+046600*================================================================
+046700* 2450-WRITE-VISITOR-CTRL - rewrites the single-record
+046800* VISITOR-CTRL-FILE with the sequence number handed out most
+046900* recently, so the next run (or a restart after this one dies)
+047000* picks up where this one left off instead of colliding on
+047100* VIS-VISITOR-ID.  Called on the same NL-CHECKPOINT-INTERVAL
+047200* cadence as 4000-WRITE-CHECKPOINT (and once more at end of job)
+047300* rather than after every record, so a run loading thousands of
+047400* transactions isn't doing a full OPEN OUTPUT/WRITE/CLOSE per
+047500* record; a crash between two writes can replay up to
+047600* NL-CHECKPOINT-INTERVAL already-issued sequence numbers on the
+047700* next run, the same restart-window trade-off CHECKPOINT-FILE
+047800* already makes for transaction position.
+047900*================================================================
+048000 2450-WRITE-VISITOR-CTRL.
+048100     MOVE WS-RUN-DATE     TO VCTL-LAST-DATE
+048200     MOVE WS-VISITOR-SEQ  TO VCTL-LAST-SEQ
+048300     OPEN OUTPUT VISITOR-CTRL-FILE
+048400     WRITE VISITOR-CTRL-REC
+048500     CLOSE VISITOR-CTRL-FILE
+048600 2450-EXIT.
+048700     EXIT.
+048800
+048900*================================================================
+049000* 2500-WRITE-VISITOR-REC
+049100*================================================================
+049200 2500-WRITE-VISITOR-REC.
+049300     WRITE VISITOR-REC
+049400     IF WS-VM-OK
+049500        ADD 1 TO WS-WRITTEN-CTR
+049600     ELSE
+049700        MOVE TR-TRANS-KEY        TO REJ-TRANS-KEY
+049800        MOVE TR-NAME             TO REJ-NAME
+049900        SET REJ-MASTER-WRITE-ERROR TO TRUE
+050000        MOVE WS-VM-STATUS        TO REJ-FILE-STATUS
+050100        MOVE WS-RUN-DATE         TO REJ-DATE
+050200        MOVE WS-RUN-TIME         TO REJ-TIME
+050300        WRITE TRANS-REJECT-REC
+050400        ADD 1 TO WS-REJECTED-CTR
+050500     END-IF
+050600 2500-EXIT.
+050700     EXIT.
+050800 
+050900*================================================================
+051000* 4000-WRITE-CHECKPOINT - CHECKPOINT-FILE holds a single record
+051100* that is completely rewritten each time, so a restart only ever
+051200* has to read one record to know where to resume.
+051300*================================================================
+051400 4000-WRITE-CHECKPOINT.
+051500     MOVE TR-TRANS-KEY        TO CKP-LAST-TRANS-KEY
+051600     MOVE WS-RUN-DATE         TO CKP-RUN-DATE
+051700     MOVE WS-RUN-TIME         TO CKP-RUN-TIME
+051800     MOVE WS-READ-CTR         TO CKP-RECORDS-PROCESSED
+051900 
+052000     OPEN OUTPUT CHECKPOINT-FILE
+052100     WRITE CHECKPOINT-REC
+052200     CLOSE CHECKPOINT-FILE
+052300 
+052400     MOVE ZERO TO WS-SINCE-CHECKPOINT-CTR
+052500 4000-EXIT.
+052600     EXIT.
+052700 
+052800*================================================================
+052900* 5000-PRINT-SUMMARY - end-of-job totals so operations can tell
+053000* at a glance whether this load needs attention.
+053100*================================================================
+053200 5000-PRINT-SUMMARY.
+053300     DISPLAY "NAMELOAD RUN SUMMARY"
+053400     MOVE WS-READ-CTR     TO WS-SUMMARY-CTR-ED
+053500     DISPLAY "  TRANSACTIONS READ....... " WS-SUMMARY-CTR-ED
+053600     MOVE WS-WRITTEN-CTR  TO WS-SUMMARY-CTR-ED
+053700     DISPLAY "  VISITOR-MASTER WRITTEN.. " WS-SUMMARY-CTR-ED
+053800     MOVE WS-REJECTED-CTR TO WS-SUMMARY-CTR-ED
+053900     DISPLAY "  TRANSACTIONS REJECTED... " WS-SUMMARY-CTR-ED
+054000     MOVE WS-DUP-CTR      TO WS-SUMMARY-CTR-ED
+054100     DISPLAY "  DUPLICATES FLAGGED...... " WS-SUMMARY-CTR-ED
+054200 5000-EXIT.
+054300     EXIT.
+054400 
+054500*================================================================
+054600* 9000-TERMINATE
+054700*================================================================
+054800 9000-TERMINATE.
+054900     CLOSE NAME-TRANS-FILE
+055000     CLOSE VISITOR-MASTER
+055100     CLOSE DUP-REVIEW-FILE
+055200     CLOSE TRANS-REJECT-FILE
+055300     PERFORM 9500-SET-RETURN-CODE THRU 9500-EXIT
+055400 9000-EXIT.
+055500     EXIT.
+055600
+055700*================================================================
+055800* 9500-SET-RETURN-CODE - sets RETURN-CODE so the JCL COND on the
+055900* VISITRPT step can tell whether this run is fit to report on:
+056000*   0 - clean run, or nothing at all was read
+056100*   4 - some transactions were rejected, but at least one write
+056200*       made it to VISITOR-MASTER
+056300*   8 - transactions were read but nothing was written
+056400*================================================================
+056500 9500-SET-RETURN-CODE.
+056600     MOVE ZERO TO RETURN-CODE
+056700     IF WS-READ-CTR > ZERO AND WS-WRITTEN-CTR = ZERO
+056800        MOVE 8 TO RETURN-CODE
+056900     ELSE
+057000        IF WS-REJECTED-CTR > ZERO
+057100           MOVE 4 TO RETURN-CODE
+057200        END-IF
+057300     END-IF
+057400 9500-EXIT.
+057500     EXIT.
+057600 
+057700 END PROGRAM NAMELOAD.
