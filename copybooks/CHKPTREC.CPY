@@ -0,0 +1,15 @@
+      *================================================================
+      * CHKPTREC.CPY
+      *
+      * CHECKPOINT-REC - single-record checkpoint written every
+      * CKP-INTERVAL transactions by the batch loader, so a restarted
+      * run can position past everything already loaded instead of
+      * reprocessing NAME-TRANS-FILE from the top.
+      *
+      * 2026-08-09  WM   Original layout.
+      *================================================================
+       01  CHECKPOINT-REC.
+           05  CKP-LAST-TRANS-KEY      PIC 9(06).
+           05  CKP-RUN-DATE            PIC 9(08).
+           05  CKP-RUN-TIME            PIC 9(08).
+           05  CKP-RECORDS-PROCESSED   PIC 9(08).
