@@ -0,0 +1,16 @@
+      *================================================================
+      * CTRLREC.CPY
+      *
+      * VISITOR-CTRL-REC - single-record control file holding the last
+      * VIS-VISITOR-ID date and sequence number handed out against
+      * VISITOR-MASTER.  Read at the start of every OBTAININPUT,
+      * NAMELOAD or BULKLOAD run and rewritten after every ID
+      * generated, so the visitor-ID sequence is monotonically
+      * increasing across runs (and across a checkpoint/restart)
+      * instead of resetting to zero every time a program starts.
+      *
+      * 2026-08-09  WM   Original layout.
+      *================================================================
+       01  VISITOR-CTRL-REC.
+           05  VCTL-LAST-DATE          PIC 9(08).
+           05  VCTL-LAST-SEQ           PIC 9(05).
