@@ -0,0 +1,21 @@
+      *================================================================
+      * VISITINT.CPY
+      *
+      * VISITOR-INTAKE - working-storage layout used by the front-desk
+      * intake dialog (interactive and batch) to hold one visitor's
+      * answers before they are built into a VISITOR-REC and written
+      * to VISITOR-MASTER.
+      *
+      * 2026-08-09  WM   Original (name only).
+      * 2026-08-09  WM   Added badge/company, host employee and
+      *                  purpose code fields for full intake capture.
+      *================================================================
+       01  VISITOR-INTAKE.
+           05  VI-NAME                 PIC X(20).
+               88  VI-NAME-BLANK           VALUE SPACES.
+           05  VI-BADGE-COMPANY        PIC X(30).
+           05  VI-HOST-EMPLOYEE        PIC X(20).
+           05  VI-PURPOSE-CODE         PIC X(04).
+               88  VI-PURPOSE-VALID        VALUES "MEET" "DELV"
+                                                   "INTV" "VEND"
+                                                   "OTHR".
