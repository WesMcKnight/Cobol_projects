@@ -0,0 +1,20 @@
+      *================================================================
+      * AUDITREC.CPY
+      *
+      * AUDIT-LOG-REC - one entry per OBTAININPUT interactive intake,
+      * appended to the AUDIT-LOG file for compliance review.  The
+      * batch loaders (NAMELOAD, BULKLOAD) do not open AUDIT-LOG since
+      * their own run-summary totals and TRANS-REJECT-FILE serve the
+      * same purpose for a batch run.
+      *
+      * 2026-08-09  WM   Original layout.
+      * 2026-08-09  WM   Corrected header - NAMELOAD never wrote here.
+      *================================================================
+       01  AUDIT-LOG-REC.
+           05  AUD-RUN-DATE            PIC 9(08).
+           05  AUD-RUN-TIME            PIC 9(08).
+           05  AUD-PROGRAM-ID          PIC X(08).
+           05  AUD-TERMINAL-ID         PIC X(08).
+           05  AUD-OPERATOR-ID         PIC X(08).
+           05  AUD-NAME-CAPTURED       PIC X(20).
+           05  FILLER                  PIC X(12).
