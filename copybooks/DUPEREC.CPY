@@ -0,0 +1,17 @@
+      *================================================================
+      * DUPEREC.CPY
+      *
+      * DUP-REVIEW-REC - one entry per incoming name that matched an
+      * existing VISITOR-MASTER record by name, written to the
+      * duplicate-review list instead of silently creating a second
+      * open visitor record.
+      *
+      * 2026-08-09  WM   Original layout.
+      *================================================================
+       01  DUP-REVIEW-REC.
+           05  DUP-NAME                PIC X(20).
+           05  DUP-NEW-TRANS-KEY       PIC 9(06).
+           05  DUP-EXIST-VISITOR-ID    PIC 9(13).
+           05  DUP-EXIST-ENTRY-DATE    PIC 9(08).
+           05  DUP-FLAG-DATE           PIC 9(08).
+           05  DUP-FLAG-TIME           PIC 9(08).
