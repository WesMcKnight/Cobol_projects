@@ -0,0 +1,21 @@
+      *================================================================
+      * REJCTREC.CPY
+      *
+      * TRANS-REJECT-REC - one entry per transaction the batch loader
+      * could not load, with a reason code and the file status that
+      * caused it, so operations can tell at a glance what needs
+      * attention without digging through a job log.
+      *
+      * 2026-08-09  WM   Original layout.
+      *================================================================
+       01  TRANS-REJECT-REC.
+           05  REJ-TRANS-KEY           PIC 9(06).
+           05  REJ-NAME                PIC X(20).
+           05  REJ-REASON-CODE         PIC X(04).
+               88  REJ-BLANK-NAME          VALUE "BLNK".
+               88  REJ-INVALID-PURPOSE     VALUE "PRPS".
+               88  REJ-TRANS-READ-ERROR    VALUE "TRER".
+               88  REJ-MASTER-WRITE-ERROR  VALUE "MWER".
+           05  REJ-FILE-STATUS         PIC X(02).
+           05  REJ-DATE                PIC 9(08).
+           05  REJ-TIME                PIC 9(08).
