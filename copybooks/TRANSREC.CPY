@@ -0,0 +1,15 @@
+      *================================================================
+      * TRANSREC.CPY
+      *
+      * NAME-TRANS-REC - one pre-keyed sign-in sheet entry on the
+      * overnight NAME-TRANS-FILE.  TR-TRANS-KEY is the sequential
+      * key used for checkpoint/restart positioning.
+      *
+      * 2026-08-09  WM   Original layout.
+      *================================================================
+       01  NAME-TRANS-REC.
+           05  TR-TRANS-KEY            PIC 9(06).
+           05  TR-NAME                 PIC X(20).
+           05  TR-BADGE-COMPANY        PIC X(30).
+           05  TR-HOST-EMPLOYEE        PIC X(20).
+           05  TR-PURPOSE-CODE         PIC X(04).
