@@ -0,0 +1,28 @@
+      *================================================================
+      * VISITREC.CPY
+      *
+      * VISITOR-REC - master record layout for the VISITOR-MASTER
+      * indexed file.  One record per visitor sign-in.  Keyed on the
+      * generated VIS-VISITOR-ID (unique, ascending); VIS-NAME carries
+      * an alternate key WITH DUPLICATES so callers can START/READ by
+      * name for duplicate-visitor lookups.
+      *
+      * 2026-08-09  WM   Original layout.
+      * 2026-08-09  WM   Added intake fields (badge/company, host,
+      *                  purpose code) and VIS-STATUS switch.
+      *================================================================
+       01  VISITOR-REC.
+           05  VIS-VISITOR-ID          PIC 9(13).
+           05  VIS-NAME                PIC X(20).
+           05  VIS-ENTRY-DATE          PIC 9(08).
+           05  VIS-ENTRY-TIME          PIC 9(08).
+           05  VIS-BADGE-COMPANY       PIC X(30).
+           05  VIS-HOST-EMPLOYEE       PIC X(20).
+           05  VIS-PURPOSE-CODE        PIC X(04).
+           05  VIS-STATUS              PIC X(01).
+               88  VIS-STATUS-OPEN         VALUE "O".
+               88  VIS-STATUS-CLOSED       VALUE "C".
+           05  VIS-DUPLICATE-FLAG      PIC X(01).
+               88  VIS-IS-DUPLICATE        VALUE "Y".
+               88  VIS-NOT-DUPLICATE        VALUE "N".
+           05  FILLER                  PIC X(09).
