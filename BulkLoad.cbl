@@ -0,0 +1,512 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. "BULKLOAD".
+000300 AUTHOR. WES MCKNIGHT.
+000400 INSTALLATION. FRONT DESK VISITOR REGISTRATION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* BULKLOAD - high-volume sibling of NAMELOAD for big-event sign
+000900* in sheets.  NAME-TRANS-FILE is SORTed into name sequence first
+001000* (SORTED-TRANS-FILE) so the duplicate-check START/READ against
+001100* the VIS-NAME alternate index hits keys in ascending order for
+001200* the whole run.  Each transaction still does its own indexed
+001300* START/READ against VISITOR-MASTER - this is not a merged
+001400* sequential pass over both files - but the sort gives every
+001500* lookup better locality than an unsorted transaction file
+001600* would, since nearby transactions probe nearby alternate-index
+001700* pages instead of jumping around at random.
+001800*
+001900* VISITOR-MASTER is still written keyed on the generated
+002000* VIS-VISITOR-ID (ascending, one per record processed), so the
+002100* primary-key insert sequence is unaffected by the sort; it is
+002200* the alternate-key duplicate lookups that benefit.
+002300*
+002400* MODIFICATION HISTORY
+002500*
+002600* 2026-08-09  WM   Original.
+002700* 2026-08-09  WM   Reworded the header and the 2300-CHECK-
+002800*                  DUPLICATE comment to describe the actual
+002900*                  per-transaction indexed lookup rather than a
+003000*                  single merged sequential pass.
+003100*                  Added VISITOR-CTRL-FILE so VIS-VISITOR-ID
+003200*                  keeps climbing across runs instead of
+003300*                  restarting at zero every time.
+003400*================================================================
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT NAME-TRANS-FILE ASSIGN TO "NAMETRAN"
+003900         ORGANIZATION IS SEQUENTIAL
+004000         ACCESS MODE IS SEQUENTIAL
+004100         FILE STATUS IS WS-TR-STATUS.
+004200 
+004300     SELECT SORTED-TRANS-FILE ASSIGN TO "SRTTRAN"
+004400         ORGANIZATION IS SEQUENTIAL
+004500         ACCESS MODE IS SEQUENTIAL
+004600         FILE STATUS IS WS-ST-STATUS.
+004700 
+004800     SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+004900 
+005000     SELECT VISITOR-MASTER ASSIGN TO "VISITMST"
+005100         ORGANIZATION IS INDEXED
+005200         ACCESS MODE IS DYNAMIC
+005300         RECORD KEY IS VIS-VISITOR-ID
+005400         ALTERNATE RECORD KEY IS VIS-NAME WITH DUPLICATES
+005500         FILE STATUS IS WS-VM-STATUS.
+005600 
+005700     SELECT DUP-REVIEW-FILE ASSIGN TO "DUPLIST"
+005800         ORGANIZATION IS SEQUENTIAL
+005900         ACCESS MODE IS SEQUENTIAL
+006000         FILE STATUS IS WS-DUP-STATUS.
+006100 
+006200     SELECT TRANS-REJECT-FILE ASSIGN TO "BLREJECT"
+006300         ORGANIZATION IS SEQUENTIAL
+006400         ACCESS MODE IS SEQUENTIAL
+006500         FILE STATUS IS WS-REJ-STATUS.
+006600
+006700     SELECT VISITOR-CTRL-FILE ASSIGN TO "VISITCTR"
+006800         ORGANIZATION IS SEQUENTIAL
+006900         ACCESS MODE IS SEQUENTIAL
+007000         FILE STATUS IS WS-CTL-STATUS.
+007100
+007200 DATA DIVISION.
+007300 FILE SECTION.
+007400 FD  NAME-TRANS-FILE.
+007500     COPY TRANSREC.
+007600 
+007700 FD  SORTED-TRANS-FILE.
+007800     COPY TRANSREC REPLACING
+007900         ==NAME-TRANS-REC==   BY ==SORTED-TRANS-REC==
+008000         ==TR-TRANS-KEY==     BY ==ST-TRANS-KEY==
+008100         ==TR-NAME==          BY ==ST-NAME==
+008200         ==TR-BADGE-COMPANY== BY ==ST-BADGE-COMPANY==
+008300         ==TR-HOST-EMPLOYEE== BY ==ST-HOST-EMPLOYEE==
+008400         ==TR-PURPOSE-CODE==  BY ==ST-PURPOSE-CODE==.
+008500 
+008600 SD  SORT-WORK-FILE.
+008700     COPY TRANSREC REPLACING
+008800         ==NAME-TRANS-REC==   BY ==SORT-TRANS-REC==
+008900         ==TR-TRANS-KEY==     BY ==SRT-TRANS-KEY==
+009000         ==TR-NAME==          BY ==SRT-NAME==
+009100         ==TR-BADGE-COMPANY== BY ==SRT-BADGE-COMPANY==
+009200         ==TR-HOST-EMPLOYEE== BY ==SRT-HOST-EMPLOYEE==
+009300         ==TR-PURPOSE-CODE==  BY ==SRT-PURPOSE-CODE==.
+009400 
+009500 FD  VISITOR-MASTER.
+009600     COPY VISITREC.
+009700 
+009800 FD  DUP-REVIEW-FILE.
+009900     COPY DUPEREC.
+010000 
+010100 FD  TRANS-REJECT-FILE.
+010200     COPY REJCTREC.
+010300
+010400 FD  VISITOR-CTRL-FILE.
+010500     COPY CTRLREC.
+010600
+010700 WORKING-STORAGE SECTION.
+010800*----------------------------------------------------------------
+010900* FILE STATUS AREAS
+011000*----------------------------------------------------------------
+011100 01  WS-TR-STATUS                PIC X(02).
+011200 
+011300 01  WS-ST-STATUS                PIC X(02).
+011400     88  WS-ST-OK                    VALUE "00".
+011500     88  WS-ST-AT-END                VALUE "10".
+011600 
+011700 01  WS-VM-STATUS                PIC X(02).
+011800     88  WS-VM-OK                    VALUE "00".
+011900     88  WS-VM-FILE-NOT-FOUND        VALUE "35".
+012000 
+012100 01  WS-DUP-STATUS               PIC X(02).
+012200     88  WS-DUP-OK                   VALUE "00".
+012300     88  WS-DUP-FILE-NOT-FOUND       VALUE "35".
+012400 
+012500 01  WS-REJ-STATUS               PIC X(02).
+012600     88  WS-REJ-OK                   VALUE "00".
+012700
+012800 01  WS-CTL-STATUS               PIC X(02).
+012900     88  WS-CTL-OK                   VALUE "00".
+013000     88  WS-CTL-FILE-NOT-FOUND       VALUE "35".
+013100
+013200*----------------------------------------------------------------
+013300* INTAKE WORK RECORD (shared layout with OBTAININPUT/NAMELOAD)
+013400*----------------------------------------------------------------
+013500 COPY VISITINT.
+013600 
+013700*----------------------------------------------------------------
+013800* SWITCHES
+013900*----------------------------------------------------------------
+014000 01  WS-EOF-SWITCH               PIC X(01).
+014100     88  WS-END-OF-TRANS             VALUE "Y".
+014200     88  WS-NOT-END-OF-TRANS         VALUE "N".
+014300 
+014400 01  WS-DUP-SWITCH               PIC X(01).
+014500     88  WS-DUP-FOUND                VALUE "Y".
+014600     88  WS-DUP-NOT-FOUND            VALUE "N".
+014700 
+014800 01  WS-VALID-SWITCH             PIC X(01).
+014900     88  WS-TRANS-IS-VALID           VALUE "Y".
+015000     88  WS-TRANS-NOT-VALID          VALUE "N".
+015100
+015200 01  WS-NAME-LEN                 PIC 9(02) COMP VALUE ZERO.
+015300 01  WS-NAME-NUM-SWITCH          PIC X(01) VALUE "N".
+015400     88  WS-NAME-ALL-NUMERIC         VALUE "Y".
+015500     88  WS-NAME-NOT-ALL-NUMERIC     VALUE "N".
+015600
+015700*----------------------------------------------------------------
+015800* COUNTERS AND ID GENERATION
+015900*----------------------------------------------------------------
+016000 01  WS-VISITOR-SEQ              PIC 9(05) COMP VALUE ZERO.
+016100 01  WS-VISITOR-SEQ-ED           PIC 9(05).
+016200 01  WS-RUN-DATE                 PIC 9(08).
+016300 01  WS-RUN-TIME                 PIC 9(08).
+016400
+016500*----------------------------------------------------------------
+016600* VISITOR-CTRL-FILE IS REWRITTEN EVERY BL-CTRL-WRITE-INTERVAL
+016700* RECORDS INSTEAD OF ON EVERY RECORD - SEE 2450-WRITE-VISITOR-CTRL
+016800*----------------------------------------------------------------
+016900 01  BL-CTRL-WRITE-INTERVAL      PIC 9(04) VALUE 100.
+017000 01  WS-SINCE-CTRL-WRITE-CTR     PIC 9(04) COMP VALUE ZERO.
+017100
+017200 01  WS-READ-CTR                 PIC 9(07) COMP VALUE ZERO.
+017300 01  WS-WRITTEN-CTR              PIC 9(07) COMP VALUE ZERO.
+017400 01  WS-REJECTED-CTR             PIC 9(07) COMP VALUE ZERO.
+017500 01  WS-DUP-CTR                  PIC 9(07) COMP VALUE ZERO.
+017600 
+017700 01  WS-SUMMARY-CTR-ED           PIC ZZZ,ZZ9.
+017800 
+017900 PROCEDURE DIVISION.
+018000*================================================================
+018100* 0000-MAINLINE
+018200*================================================================
+018300 0000-MAINLINE.
+018400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+018500     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+018600         UNTIL WS-END-OF-TRANS
+018700     PERFORM 2450-WRITE-VISITOR-CTRL THRU 2450-EXIT
+018800     PERFORM 5000-PRINT-SUMMARY THRU 5000-EXIT
+018900     PERFORM 9000-TERMINATE THRU 9000-EXIT
+019000     STOP RUN.
+019100 
+019200*================================================================
+019300* 1000-INITIALIZE - SORTs NAME-TRANS-FILE into name sequence,
+019400* then opens the sorted file and VISITOR-MASTER for the load
+019500* pass.
+019600*================================================================
+019700 1000-INITIALIZE.
+019800     SET WS-NOT-END-OF-TRANS TO TRUE
+019900     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+020000     ACCEPT WS-RUN-TIME FROM TIME
+020100 
+020200     SORT SORT-WORK-FILE
+020300         ON ASCENDING KEY SRT-NAME
+020400         USING NAME-TRANS-FILE
+020500         GIVING SORTED-TRANS-FILE
+020600 
+020700     OPEN INPUT SORTED-TRANS-FILE
+020800 
+020900     OPEN I-O VISITOR-MASTER
+021000     IF WS-VM-FILE-NOT-FOUND
+021100        OPEN OUTPUT VISITOR-MASTER
+021200        CLOSE VISITOR-MASTER
+021300        OPEN I-O VISITOR-MASTER
+021400     END-IF
+021500 
+021600     OPEN EXTEND DUP-REVIEW-FILE
+021700     IF WS-DUP-FILE-NOT-FOUND
+021800        OPEN OUTPUT DUP-REVIEW-FILE
+021900        CLOSE DUP-REVIEW-FILE
+022000        OPEN EXTEND DUP-REVIEW-FILE
+022100     END-IF
+022200 
+022300     OPEN OUTPUT TRANS-REJECT-FILE
+022400 
+022500     PERFORM 2100-READ-SORTED-TRANS THRU 2100-EXIT
+022600     PERFORM 1050-READ-VISITOR-CTRL THRU 1050-EXIT
+022700 1000-EXIT.
+022800     EXIT.
+022900
+023000*================================================================
+023100* 1050-READ-VISITOR-CTRL - seeds WS-VISITOR-SEQ from the shared
+023200* VISITOR-CTRL-FILE control record so the VIS-VISITOR-ID sequence
+023300* keeps climbing across runs instead of restarting at zero every
+023400* time this program starts.  A control record left over from an
+023500* earlier calendar day is ignored, since a new day starts a
+023600* fresh sequence.
+023700*================================================================
+023800 1050-READ-VISITOR-CTRL.
+023900     OPEN INPUT VISITOR-CTRL-FILE
+024000     IF WS-CTL-FILE-NOT-FOUND
+024100        MOVE ZERO TO WS-VISITOR-SEQ
+024200     ELSE
+024300        READ VISITOR-CTRL-FILE
+024400           AT END
+024500              MOVE ZERO TO WS-VISITOR-SEQ
+024600           NOT AT END
+024700              IF VCTL-LAST-DATE = WS-RUN-DATE
+024800                 MOVE VCTL-LAST-SEQ TO WS-VISITOR-SEQ
+024900              ELSE
+025000                 MOVE ZERO TO WS-VISITOR-SEQ
+025100              END-IF
+025200        END-READ
+025300        CLOSE VISITOR-CTRL-FILE
+025400     END-IF
+025500 1050-EXIT.
+025600     EXIT.
+025700 
+025800*================================================================
+025900* 2000-PROCESS-TRANSACTIONS
+026000*================================================================
+026100 2000-PROCESS-TRANSACTIONS.
+026200     PERFORM 2200-VALIDATE-TRANS THRU 2200-EXIT
+026300     IF WS-TRANS-IS-VALID
+026400        PERFORM 2300-CHECK-DUPLICATE THRU 2300-EXIT
+026500        PERFORM 2400-BUILD-VISITOR-REC THRU 2400-EXIT
+026600        PERFORM 2500-WRITE-VISITOR-REC THRU 2500-EXIT
+026700     END-IF
+026800     PERFORM 2100-READ-SORTED-TRANS THRU 2100-EXIT
+026900 2000-EXIT.
+027000     EXIT.
+027100 
+027200*================================================================
+027300* 2100-READ-SORTED-TRANS
+027400*================================================================
+027500 2100-READ-SORTED-TRANS.
+027600     READ SORTED-TRANS-FILE
+027700         AT END
+027800            SET WS-END-OF-TRANS TO TRUE
+027900     END-READ
+028000
+028100     IF NOT WS-END-OF-TRANS
+028200        ADD 1 TO WS-READ-CTR
+028300        IF NOT WS-ST-OK
+028400           PERFORM 2110-REJECT-READ-ERROR THRU 2110-EXIT
+028500        END-IF
+028600     END-IF
+028700 2100-EXIT.
+028800     EXIT.
+028900
+029000*================================================================
+029100* 2110-REJECT-READ-ERROR - mirrors NAMELOAD's read-error handling;
+029200* a bad status on SORTED-TRANS-FILE is routed to TRANS-REJECT-FILE
+029300* instead of falling through to 2200-VALIDATE-TRANS with whatever
+029400* was left in SORTED-TRANS-REC from the prior read.
+029500*================================================================
+029600 2110-REJECT-READ-ERROR.
+029700     MOVE ST-TRANS-KEY        TO REJ-TRANS-KEY
+029800     MOVE ST-NAME             TO REJ-NAME
+029900     SET REJ-TRANS-READ-ERROR TO TRUE
+030000     MOVE WS-ST-STATUS        TO REJ-FILE-STATUS
+030100     MOVE WS-RUN-DATE         TO REJ-DATE
+030200     MOVE WS-RUN-TIME         TO REJ-TIME
+030300     WRITE TRANS-REJECT-REC
+030400     ADD 1 TO WS-REJECTED-CTR
+030500 2110-EXIT.
+030600     EXIT.
+030700 
+030800*================================================================
+030900* 2200-VALIDATE-TRANS
+031000*================================================================
+031100 2200-VALIDATE-TRANS.
+031200     SET WS-TRANS-NOT-VALID TO TRUE
+031300     MOVE SPACES              TO VISITOR-INTAKE
+031400     MOVE ST-NAME             TO VI-NAME
+031500     MOVE ST-BADGE-COMPANY    TO VI-BADGE-COMPANY
+031600     MOVE ST-HOST-EMPLOYEE    TO VI-HOST-EMPLOYEE
+031700     MOVE ST-PURPOSE-CODE     TO VI-PURPOSE-CODE
+031800
+031900     PERFORM 2210-CHECK-NAME-NUMERIC THRU 2210-EXIT
+032000     IF VI-NAME-BLANK OR WS-NAME-ALL-NUMERIC
+032100        MOVE ST-TRANS-KEY        TO REJ-TRANS-KEY
+032200        MOVE ST-NAME             TO REJ-NAME
+032300        SET REJ-BLANK-NAME       TO TRUE
+032400        MOVE SPACES              TO REJ-FILE-STATUS
+032500        MOVE WS-RUN-DATE         TO REJ-DATE
+032600        MOVE WS-RUN-TIME         TO REJ-TIME
+032700        WRITE TRANS-REJECT-REC
+032800        ADD 1 TO WS-REJECTED-CTR
+032900     ELSE
+033000        IF NOT VI-PURPOSE-VALID
+033100           MOVE ST-TRANS-KEY        TO REJ-TRANS-KEY
+033200           MOVE ST-NAME             TO REJ-NAME
+033300           SET REJ-INVALID-PURPOSE  TO TRUE
+033400           MOVE SPACES              TO REJ-FILE-STATUS
+033500           MOVE WS-RUN-DATE         TO REJ-DATE
+033600           MOVE WS-RUN-TIME         TO REJ-TIME
+033700           WRITE TRANS-REJECT-REC
+033800           ADD 1 TO WS-REJECTED-CTR
+033900        ELSE
+034000           SET WS-TRANS-IS-VALID TO TRUE
+034100        END-IF
+034200     END-IF
+034300 2200-EXIT.
+034400     EXIT.
+034500
+034600*================================================================
+034700* 2210-CHECK-NAME-NUMERIC - VI-NAME is an alphanumeric field that
+034800* the MOVE above space-pads on the right, so a whole-field
+034900* NUMERIC test only rejects a full 20-digit entry.  Trim trailing
+035000* spaces down to the significant portion first, then test that
+035100* portion, so a short digits-only entry is caught too.
+035200*================================================================
+035300 2210-CHECK-NAME-NUMERIC.
+035400     MOVE 20 TO WS-NAME-LEN
+035500     SET WS-NAME-NOT-ALL-NUMERIC TO TRUE
+035600     PERFORM 2220-SCAN-NAME-LENGTH THRU 2220-EXIT
+035700         VARYING WS-NAME-LEN FROM 20 BY -1
+035800         UNTIL WS-NAME-LEN = 0
+035900            OR VI-NAME(WS-NAME-LEN:1) NOT = SPACE
+036000     IF WS-NAME-LEN > 0
+036100        IF VI-NAME(1:WS-NAME-LEN) NUMERIC
+036200           SET WS-NAME-ALL-NUMERIC TO TRUE
+036300        END-IF
+036400     END-IF
+036500 2210-EXIT.
+036600     EXIT.
+036700
+036800 2220-SCAN-NAME-LENGTH.
+036900     CONTINUE.
+037000 2220-EXIT.
+037100     EXIT.
+037200
+037300*================================================================
+037400* 2300-CHECK-DUPLICATE - looks the incoming name up on the
+037500* VIS-NAME alternate key, same as NAMELOAD.  This is still one
+037600* indexed START/READ per transaction, not a merged sequential
+037700* pass; because SORTED-TRANS-FILE feeds transactions in name
+037800* order, consecutive lookups tend to land on nearby alternate-
+037900* index pages instead of scattering across the whole index.
+038000*================================================================
+038100 2300-CHECK-DUPLICATE.
+038200     MOVE VI-NAME TO VIS-NAME
+038300     START VISITOR-MASTER KEY IS EQUAL TO VIS-NAME
+038400         INVALID KEY
+038500            SET WS-DUP-NOT-FOUND TO TRUE
+038600         NOT INVALID KEY
+038700            READ VISITOR-MASTER NEXT RECORD
+038800               AT END
+038900                  SET WS-DUP-NOT-FOUND TO TRUE
+039000               NOT AT END
+039100                  IF VIS-NAME = VI-NAME
+039200                     SET WS-DUP-FOUND TO TRUE
+039300                  ELSE
+039400                     SET WS-DUP-NOT-FOUND TO TRUE
+039500                  END-IF
+039600            END-READ
+039700     END-START
+039800 
+039900     IF WS-DUP-FOUND
+040000        MOVE VI-NAME             TO DUP-NAME
+040100        MOVE ST-TRANS-KEY        TO DUP-NEW-TRANS-KEY
+040200        MOVE VIS-VISITOR-ID      TO DUP-EXIST-VISITOR-ID
+040300        MOVE VIS-ENTRY-DATE      TO DUP-EXIST-ENTRY-DATE
+040400        MOVE WS-RUN-DATE         TO DUP-FLAG-DATE
+040500        MOVE WS-RUN-TIME         TO DUP-FLAG-TIME
+040600        WRITE DUP-REVIEW-REC
+040700        ADD 1 TO WS-DUP-CTR
+040800     END-IF
+040900 2300-EXIT.
+041000     EXIT.
+041100 
+041200*================================================================
+041300* 2400-BUILD-VISITOR-REC
+041400*================================================================
+041500 2400-BUILD-VISITOR-REC.
+041600     ADD 1 TO WS-VISITOR-SEQ
+041700     MOVE WS-VISITOR-SEQ TO WS-VISITOR-SEQ-ED
+041800     ADD 1 TO WS-SINCE-CTRL-WRITE-CTR
+041900     IF WS-SINCE-CTRL-WRITE-CTR >= BL-CTRL-WRITE-INTERVAL
+042000        PERFORM 2450-WRITE-VISITOR-CTRL THRU 2450-EXIT
+042100     END-IF
+042200     MOVE SPACES TO VISITOR-REC
+042300     STRING WS-RUN-DATE         DELIMITED BY SIZE
+042400            WS-VISITOR-SEQ-ED   DELIMITED BY SIZE
+042500            INTO VIS-VISITOR-ID
+042600     MOVE VI-NAME             TO VIS-NAME
+042700     MOVE WS-RUN-DATE         TO VIS-ENTRY-DATE
+042800     MOVE WS-RUN-TIME         TO VIS-ENTRY-TIME
+042900     MOVE VI-BADGE-COMPANY    TO VIS-BADGE-COMPANY
+043000     MOVE VI-HOST-EMPLOYEE    TO VIS-HOST-EMPLOYEE
+043100     MOVE VI-PURPOSE-CODE     TO VIS-PURPOSE-CODE
+043200     SET VIS-STATUS-OPEN      TO TRUE
+043300     IF WS-DUP-FOUND
+043400        SET VIS-IS-DUPLICATE  TO TRUE
+043500     ELSE
+043600        SET VIS-NOT-DUPLICATE TO TRUE
+043700     END-IF
+043800 2400-EXIT.
+043900     EXIT.
+044000
+044100*================================================================
+044200* 2450-WRITE-VISITOR-CTRL - rewrites the single-record
+044300* VISITOR-CTRL-FILE with the sequence number handed out most
+044400* recently, so the next run picks up where this one left off.
+044500* Called from 2000-PROCESS-TRANSACTIONS every BL-CTRL-WRITE-
+044600* INTERVAL records (and once more at end of job) rather than on
+044700* every record - BULKLOAD exists to load a high volume of names
+044800* fast, and a full OPEN OUTPUT/WRITE/CLOSE cycle per record would
+044900* put per-record dataset I/O back into a loop that was built to
+045000* avoid exactly that.  A crash between two control writes can
+045100* replay up to BL-CTRL-WRITE-INTERVAL already-issued sequence
+045200* numbers on the next run, the same restart-window trade-off
+045300* NAMELOAD already makes with NL-CHECKPOINT-INTERVAL.
+045400*================================================================
+045500 2450-WRITE-VISITOR-CTRL.
+045600     MOVE WS-RUN-DATE     TO VCTL-LAST-DATE
+045700     MOVE WS-VISITOR-SEQ  TO VCTL-LAST-SEQ
+045800     OPEN OUTPUT VISITOR-CTRL-FILE
+045900     WRITE VISITOR-CTRL-REC
+046000     CLOSE VISITOR-CTRL-FILE
+046100     MOVE ZERO TO WS-SINCE-CTRL-WRITE-CTR
+046200 2450-EXIT.
+046300     EXIT.
+046400
+046500*================================================================
+046600* 2500-WRITE-VISITOR-REC
+046700*================================================================
+046800 2500-WRITE-VISITOR-REC.
+046900     WRITE VISITOR-REC
+047000     IF WS-VM-OK
+047100        ADD 1 TO WS-WRITTEN-CTR
+047200     ELSE
+047300        MOVE ST-TRANS-KEY          TO REJ-TRANS-KEY
+047400        MOVE ST-NAME               TO REJ-NAME
+047500        SET REJ-MASTER-WRITE-ERROR TO TRUE
+047600        MOVE WS-VM-STATUS          TO REJ-FILE-STATUS
+047700        MOVE WS-RUN-DATE           TO REJ-DATE
+047800        MOVE WS-RUN-TIME           TO REJ-TIME
+047900        WRITE TRANS-REJECT-REC
+048000        ADD 1 TO WS-REJECTED-CTR
+048100     END-IF
+048200 2500-EXIT.
+048300     EXIT.
+048400 
+048500*================================================================
+048600* 5000-PRINT-SUMMARY
+048700*================================================================
+048800 5000-PRINT-SUMMARY.
+048900     DISPLAY "BULKLOAD RUN SUMMARY"
+049000     MOVE WS-READ-CTR     TO WS-SUMMARY-CTR-ED
+049100     DISPLAY "  TRANSACTIONS READ....... " WS-SUMMARY-CTR-ED
+049200     MOVE WS-WRITTEN-CTR  TO WS-SUMMARY-CTR-ED
+049300     DISPLAY "  VISITOR-MASTER WRITTEN.. " WS-SUMMARY-CTR-ED
+049400     MOVE WS-REJECTED-CTR TO WS-SUMMARY-CTR-ED
+049500     DISPLAY "  TRANSACTIONS REJECTED... " WS-SUMMARY-CTR-ED
+049600     MOVE WS-DUP-CTR      TO WS-SUMMARY-CTR-ED
+049700     DISPLAY "  DUPLICATES FLAGGED...... " WS-SUMMARY-CTR-ED
+049800 5000-EXIT.
+049900     EXIT.
+050000 
+050100*================================================================
+050200* 9000-TERMINATE
+050300*================================================================
+050400 9000-TERMINATE.
+050500     CLOSE SORTED-TRANS-FILE
+050600     CLOSE VISITOR-MASTER
+050700     CLOSE DUP-REVIEW-FILE
+050800     CLOSE TRANS-REJECT-FILE
+050900 9000-EXIT.
+051000     EXIT.
+051100 
+051200 END PROGRAM BULKLOAD.
