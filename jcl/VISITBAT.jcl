@@ -0,0 +1,24 @@
+//VISITBAT JOB (ACCTNO),'VISITOR LOAD',CLASS=B,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* VISITBAT - overnight batch window driver for the front-desk
+//* visitor registration load.  Runs the VISITLD procedure once per
+//* building, each against that building's own NAME-TRANS-FILE
+//* sign-in sheet dataset, producing one VISITRPT daily log per
+//* site for the front-desk supervisor.
+//*
+//* Add or remove a //siteN step below to add or drop a building
+//* from the overnight run; nothing else in this job stream or in
+//* VISITLD needs to change.
+//*--------------------------------------------------------------
+//MAINBLDG EXEC VISITLD,SITE=MAIN,
+//             TRANDSN=VISITOR.MAIN.NAMETRAN,
+//             RPTDSN=VISITOR.MAIN.VISITRPT
+//*
+//NORTOWER EXEC VISITLD,SITE=NORT,
+//             TRANDSN=VISITOR.NORTOWER.NAMETRAN,
+//             RPTDSN=VISITOR.NORTOWER.VISITRPT
+//*
+//ANNEXBLD EXEC VISITLD,SITE=ANNX,
+//             TRANDSN=VISITOR.ANNEX.NAMETRAN,
+//             RPTDSN=VISITOR.ANNEX.VISITRPT
