@@ -0,0 +1,54 @@
+//VISITLD  PROC SITE=,TRANDSN=,RPTDSN=,LOADLIB='VISITOR.LOADLIB'
+//*--------------------------------------------------------------
+//* VISITLD - loads one site's overnight sign-in sheet transaction
+//* dataset into VISITOR-MASTER via NAMELOAD, then runs VISITRPT
+//* to produce that site's printable daily log.
+//*
+//* PARAMETERS
+//*   SITE     - short site/building identifier, used to keep each
+//*              site's VISITOR-MASTER and control datasets separate
+//*   TRANDSN  - the site's NAME-TRANS-FILE dataset
+//*   RPTDSN   - the site's VISITRPT output dataset
+//*--------------------------------------------------------------
+//LOAD     EXEC PGM=NAMELOAD
+//STEPLIB  DD  DISP=SHR,DSN=&LOADLIB
+//NAMETRAN DD  DISP=SHR,DSN=&TRANDSN
+//*        VISITMST is a VSAM cluster and DISP=SHR requires it to
+//*        already exist - run jcl/VISITDEF.jcl once per site before
+//*        that site's first VISITLD run to define it; JCL allocation
+//*        fails before NAMELOAD gets control if it hasn't been.
+//VISITMST DD  DISP=SHR,DSN=VISITOR.&SITE..VISITMST
+//*        NLCKPT and VISITCTR each hold a single record that
+//*        NAMELOAD completely rewrites (OPEN OUTPUT) every time it
+//*        is written, so they take OLD disposition like VISITMST -
+//*        MOD would let them grow into logs and make the restart/
+//*        control read pick up a stale record instead of the latest
+//*        one.  Both must be pre-allocated (empty) once per site
+//*        before the first run.  DUPLIST and NLREJECT are genuinely
+//*        appended to across a run and keep MOD.
+//NLCKPT   DD  DISP=(OLD,CATLG,CATLG),
+//             DSN=VISITOR.&SITE..NLCKPT,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=30)
+//DUPLIST  DD  DISP=(MOD,CATLG,CATLG),
+//             DSN=VISITOR.&SITE..DUPLIST,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=63)
+//NLREJECT DD  DISP=(MOD,CATLG,CATLG),
+//             DSN=VISITOR.&SITE..NLREJECT,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=48)
+//VISITCTR DD  DISP=(OLD,CATLG,CATLG),
+//             DSN=VISITOR.&SITE..VISITCTR,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=13)
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------
+//REPORT   EXEC PGM=VISITRPT,COND=(8,EQ,LOAD)
+//STEPLIB  DD  DISP=SHR,DSN=&LOADLIB
+//VISITMST DD  DISP=SHR,DSN=VISITOR.&SITE..VISITMST
+//VISITRPT DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=&RPTDSN,
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FBA,LRECL=132)
+//SYSOUT   DD  SYSOUT=*
