@@ -0,0 +1,69 @@
+//VISITDEF JOB (ACCTNO),'VISITOR MST DEFINE',CLASS=B,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* VISITDEF - one-time-per-site setup job.  Defines the VSAM
+//* indexed cluster VISITOR.<site>.VISITMST that VISITLD's LOAD
+//* and REPORT steps reference with DISP=SHR.  Run the step for a
+//* building once, before that building's first VISITLD run - the
+//* VISITOR-MASTER FILE-NOT-FOUND handling in OBTAININPUT/NAMELOAD/
+//* BULKLOAD only helps once the dataset exists and JCL allocation
+//* has already succeeded; it cannot create a VSAM cluster that was
+//* never defined.
+//*
+//* Add or remove a //DEFxxxx step below to match the sites listed
+//* in VISITBAT.jcl.  A cluster only needs to be defined once per
+//* site; re-running a step for an already-defined site fails the
+//* DEFINE with a duplicate-name error and can be commented out or
+//* deleted once it has run successfully.
+//*
+//* VIS-NAME is carried as an ALTERNATE RECORD KEY WITH DUPLICATES
+//* in the COBOL SELECT for VISITOR-MASTER; a real VSAM cluster used
+//* that way also needs an alternate index and path defined and
+//* built (IDCAMS DEFINE AIX/PATH, BLDINDEX) before NAMELOAD's
+//* duplicate-name lookup will work.  That is a one-time step for
+//* whoever stands up a new site's dataset, same as the DEFINE
+//* CLUSTER below, and is intentionally left to be added alongside
+//* it rather than baked into this job, since the AIX name and path
+//* choices belong to whoever owns the site's storage layout.
+//*--------------------------------------------------------------
+//DEFMAIN  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(VISITOR.MAIN.VISITMST)     -
+         INDEXED                                  -
+         KEYS(13 0)                               -
+         RECORDSIZE(114 114)                      -
+         TRACKS(10 5)                              -
+         FREESPACE(10 10)                          -
+         SHAREOPTIONS(2 3))                        -
+         DATA (NAME(VISITOR.MAIN.VISITMST.DATA))   -
+         INDEX(NAME(VISITOR.MAIN.VISITMST.INDEX))
+/*
+//*--------------------------------------------------------------
+//DEFNORT  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(VISITOR.NORTOWER.VISITMST) -
+         INDEXED                                  -
+         KEYS(13 0)                               -
+         RECORDSIZE(114 114)                      -
+         TRACKS(10 5)                              -
+         FREESPACE(10 10)                          -
+         SHAREOPTIONS(2 3))                        -
+         DATA (NAME(VISITOR.NORTOWER.VISITMST.DATA))  -
+         INDEX(NAME(VISITOR.NORTOWER.VISITMST.INDEX))
+/*
+//*--------------------------------------------------------------
+//DEFANNX  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(VISITOR.ANNEX.VISITMST)    -
+         INDEXED                                  -
+         KEYS(13 0)                               -
+         RECORDSIZE(114 114)                      -
+         TRACKS(10 5)                              -
+         FREESPACE(10 10)                          -
+         SHAREOPTIONS(2 3))                        -
+         DATA (NAME(VISITOR.ANNEX.VISITMST.DATA))  -
+         INDEX(NAME(VISITOR.ANNEX.VISITMST.INDEX))
+/*
