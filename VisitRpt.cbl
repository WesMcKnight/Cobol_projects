@@ -0,0 +1,239 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. "VISITRPT".
+000300 AUTHOR. WES MCKNIGHT.
+000400 INSTALLATION. FRONT DESK VISITOR REGISTRATION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* VISITRPT - daily visitor log.  Reads VISITOR-MASTER
+000900* sequentially and prints one line per visitor, with page
+001000* headers, the run date, a page break every 60 detail lines,
+001100* and a final count of total visitors processed.
+001200*
+001300* MODIFICATION HISTORY
+001400*
+001500* 2026-08-09  WM   Original.
+001600*================================================================
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT VISITOR-MASTER ASSIGN TO "VISITMST"
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS SEQUENTIAL
+002300         RECORD KEY IS VIS-VISITOR-ID
+002400         ALTERNATE RECORD KEY IS VIS-NAME WITH DUPLICATES
+002500         FILE STATUS IS WS-VM-STATUS.
+002600 
+002700     SELECT VISITOR-LOG-RPT ASSIGN TO "VISITRPT"
+002800         ORGANIZATION IS SEQUENTIAL
+002900         ACCESS MODE IS SEQUENTIAL
+003000         FILE STATUS IS WS-RPT-STATUS.
+003100 
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  VISITOR-MASTER.
+003500     COPY VISITREC.
+003600 
+003700 FD  VISITOR-LOG-RPT
+003800     RECORDING MODE IS F.
+003900 01  RPT-LINE                    PIC X(132).
+004000 
+004100 WORKING-STORAGE SECTION.
+004200 01  WS-VM-STATUS                PIC X(02).
+004300     88  WS-VM-OK                    VALUE "00".
+004400     88  WS-VM-AT-END                VALUE "10".
+004500     88  WS-VM-FILE-NOT-FOUND        VALUE "35".
+004600 
+004700 01  WS-RPT-STATUS               PIC X(02).
+004800     88  WS-RPT-OK                   VALUE "00".
+004900 
+005000 01  WS-EOF-SWITCH               PIC X(01).
+005100     88  WS-END-OF-MASTER            VALUE "Y".
+005200     88  WS-NOT-END-OF-MASTER        VALUE "N".
+005300 
+005400 01  WS-RUN-DATE                 PIC 9(08).
+005500 01  WS-RUN-DATE-R              REDEFINES WS-RUN-DATE.
+005600     05  WS-RUN-YYYY              PIC 9(04).
+005700     05  WS-RUN-MM                PIC 9(02).
+005800     05  WS-RUN-DD                PIC 9(02).
+005900 
+006000 01  WS-PAGE-NO                  PIC 9(04) COMP.
+006100 01  WS-LINE-CTR                 PIC 9(04) COMP.
+006200 01  WS-VISITOR-CTR              PIC 9(07) COMP.
+006300 01  WS-VISITOR-CTR-ED           PIC ZZZ,ZZ9.
+006400 
+006500 01  WS-MAX-LINES-PER-PAGE       PIC 9(02) VALUE 60.
+006600 
+006700*----------------------------------------------------------------
+006800* REPORT LINE LAYOUTS
+006900*----------------------------------------------------------------
+007000 01  HDR-LINE-1.
+007100     05  FILLER                   PIC X(01) VALUE SPACE.
+007200     05  FILLER                   PIC X(20) VALUE
+007300         "DAILY VISITOR LOG".
+007400     05  FILLER                   PIC X(15) VALUE SPACES.
+007500     05  FILLER                   PIC X(10) VALUE
+007600         "RUN DATE: ".
+007700     05  HDR-RUN-MM               PIC 99.
+007800     05  FILLER                   PIC X(01) VALUE "/".
+007900     05  HDR-RUN-DD               PIC 99.
+008000     05  FILLER                   PIC X(01) VALUE "/".
+008100     05  HDR-RUN-YYYY             PIC 9999.
+008200     05  FILLER                   PIC X(10) VALUE SPACES.
+008300     05  FILLER                   PIC X(05) VALUE "PAGE ".
+008400     05  HDR-PAGE-NO              PIC ZZZ9.
+008500 
+008600 01  HDR-LINE-2.
+008700     05  FILLER                   PIC X(01) VALUE SPACE.
+008800     05  FILLER                   PIC X(13) VALUE
+008900         "VISITOR ID".
+009000     05  FILLER                   PIC X(02) VALUE SPACES.
+009100     05  FILLER                   PIC X(20) VALUE
+009200         "NAME".
+009300     05  FILLER                   PIC X(02) VALUE SPACES.
+009400     05  FILLER                   PIC X(08) VALUE
+009500         "ENTRY DT".
+009600     05  FILLER                   PIC X(02) VALUE SPACES.
+009700     05  FILLER                   PIC X(08) VALUE
+009800         "ENTRY TM".
+009900     05  FILLER                   PIC X(02) VALUE SPACES.
+010000     05  FILLER                   PIC X(30) VALUE
+010100         "BADGE / COMPANY".
+010200     05  FILLER                   PIC X(02) VALUE SPACES.
+010300     05  FILLER                   PIC X(04) VALUE
+010400         "PURP".
+010500 
+010600 01  DTL-LINE.
+010700     05  FILLER                   PIC X(01) VALUE SPACE.
+010800     05  DTL-VISITOR-ID           PIC 9(13).
+010900     05  FILLER                   PIC X(02) VALUE SPACES.
+011000     05  DTL-NAME                 PIC X(20).
+011100     05  FILLER                   PIC X(02) VALUE SPACES.
+011200     05  DTL-ENTRY-DATE           PIC 9(08).
+011300     05  FILLER                   PIC X(02) VALUE SPACES.
+011400     05  DTL-ENTRY-TIME           PIC 9(08).
+011500     05  FILLER                   PIC X(02) VALUE SPACES.
+011600     05  DTL-BADGE-COMPANY        PIC X(30).
+011700     05  FILLER                   PIC X(02) VALUE SPACES.
+011800     05  DTL-PURPOSE-CODE         PIC X(04).
+011900 
+012000 01  TOTAL-LINE.
+012100     05  FILLER                   PIC X(01) VALUE SPACE.
+012200     05  FILLER                   PIC X(25) VALUE
+012300         "TOTAL VISITORS PROCESSED:".
+012400     05  FILLER                   PIC X(01) VALUE SPACE.
+012500     05  TOT-VISITOR-CTR          PIC ZZZ,ZZ9.
+012600 
+012700 PROCEDURE DIVISION.
+012800*================================================================
+012900* 0000-MAINLINE
+013000*================================================================
+013100 0000-MAINLINE.
+013200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+013300     PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+013400         UNTIL WS-END-OF-MASTER
+013500     PERFORM 3000-PRINT-TOTALS THRU 3000-EXIT
+013600     PERFORM 9000-TERMINATE THRU 9000-EXIT
+013700     STOP RUN.
+013800 
+013900*================================================================
+014000* 1000-INITIALIZE
+014100*================================================================
+014200 1000-INITIALIZE.
+014300     MOVE ZERO TO WS-PAGE-NO
+014400     MOVE WS-MAX-LINES-PER-PAGE TO WS-LINE-CTR
+014500     MOVE ZERO TO WS-VISITOR-CTR
+014600     SET WS-NOT-END-OF-MASTER TO TRUE
+014700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+014800 
+014900     OPEN INPUT VISITOR-MASTER
+015000     IF WS-VM-FILE-NOT-FOUND
+015100        DISPLAY "VISITRPT: VISITOR-MASTER NOT FOUND - "
+015200           "PRODUCING ZERO-LINE REPORT"
+015300        OPEN OUTPUT VISITOR-MASTER
+015400        CLOSE VISITOR-MASTER
+015500        OPEN INPUT VISITOR-MASTER
+015600     END-IF
+015700     OPEN OUTPUT VISITOR-LOG-RPT
+015800 
+015900     PERFORM 2100-READ-MASTER THRU 2100-EXIT
+016000 1000-EXIT.
+016100     EXIT.
+016200 
+016300*================================================================
+016400* 2000-PROCESS-MASTER - one detail line per visitor; a new page
+016500* (with headers) starts automatically every 60 detail lines.
+016600*================================================================
+016700 2000-PROCESS-MASTER.
+016800     IF WS-LINE-CTR >= WS-MAX-LINES-PER-PAGE
+016900        PERFORM 2200-PRINT-HEADERS THRU 2200-EXIT
+017000     END-IF
+017100     PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT
+017200     ADD 1 TO WS-VISITOR-CTR
+017300     PERFORM 2100-READ-MASTER THRU 2100-EXIT
+017400 2000-EXIT.
+017500     EXIT.
+017600 
+017700 2100-READ-MASTER.
+017800     READ VISITOR-MASTER NEXT RECORD
+017900         AT END
+018000            SET WS-END-OF-MASTER TO TRUE
+018100     END-READ
+018200 2100-EXIT.
+018300     EXIT.
+018400 
+018500*================================================================
+018600* 2200-PRINT-HEADERS
+018700*================================================================
+018800 2200-PRINT-HEADERS.
+018900     ADD 1 TO WS-PAGE-NO
+019000     MOVE WS-RUN-MM   TO HDR-RUN-MM
+019100     MOVE WS-RUN-DD   TO HDR-RUN-DD
+019200     MOVE WS-RUN-YYYY TO HDR-RUN-YYYY
+019300     MOVE WS-PAGE-NO  TO HDR-PAGE-NO
+019400 
+019500     IF WS-PAGE-NO > 1
+019600        WRITE RPT-LINE FROM SPACES
+019700            AFTER ADVANCING PAGE
+019800     END-IF
+019900     WRITE RPT-LINE FROM HDR-LINE-1
+020000     WRITE RPT-LINE FROM HDR-LINE-2
+020100     MOVE ZERO TO WS-LINE-CTR
+020200 2200-EXIT.
+020300     EXIT.
+020400 
+020500*================================================================
+020600* 2300-PRINT-DETAIL
+020700*================================================================
+020800 2300-PRINT-DETAIL.
+020900     MOVE VIS-VISITOR-ID      TO DTL-VISITOR-ID
+021000     MOVE VIS-NAME            TO DTL-NAME
+021100     MOVE VIS-ENTRY-DATE      TO DTL-ENTRY-DATE
+021200     MOVE VIS-ENTRY-TIME      TO DTL-ENTRY-TIME
+021300     MOVE VIS-BADGE-COMPANY   TO DTL-BADGE-COMPANY
+021400     MOVE VIS-PURPOSE-CODE    TO DTL-PURPOSE-CODE
+021500     WRITE RPT-LINE FROM DTL-LINE
+021600     ADD 1 TO WS-LINE-CTR
+021700 2300-EXIT.
+021800     EXIT.
+021900 
+022000*================================================================
+022100* 3000-PRINT-TOTALS
+022200*================================================================
+022300 3000-PRINT-TOTALS.
+022400     MOVE WS-VISITOR-CTR TO TOT-VISITOR-CTR
+022500     WRITE RPT-LINE FROM SPACES
+022600     WRITE RPT-LINE FROM TOTAL-LINE
+022700 3000-EXIT.
+022800     EXIT.
+022900 
+023000*================================================================
+023100* 9000-TERMINATE
+023200*================================================================
+023300 9000-TERMINATE.
+023400     CLOSE VISITOR-MASTER
+023500     CLOSE VISITOR-LOG-RPT
+023600 9000-EXIT.
+023700     EXIT.
+023800 
+023900 END PROGRAM VISITRPT.
